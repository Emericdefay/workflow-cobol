@@ -4,17 +4,40 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 INCREMENT PIC 9(5).
+       01 INCREMENT PIC S9(9) COMP-3.
+       01 SUM-OVERFLOW-FLAG PIC X VALUE "N".
+           88 SUM-OVERFLOWED VALUE "Y".
+       01 LOG-TEXT PIC X(80).
        LINKAGE SECTION.
-       01 SUM-RESULT        PIC 9(5).
-       01 COLUMN-ID         PIC X(3).
+      * SUM-RESULT comes from CBCALLBK, along with the rest of the
+      * shared calling convention it documents - no separate local
+      * declaration here to drift out of sync with CBCTX.
+           COPY CBCALLBK.
 
-       PROCEDURE DIVISION USING BY REFERENCE COLUMN-ID, 
+       PROCEDURE DIVISION USING BY REFERENCE COLUMN-ID,
                                              SUM-RESULT.
       * Calculate sum of array elements
       *    DISPLAY "MAIN > SUM-RESULT : " SUM-RESULT
       *    DISPLAY "MAIN > COLUMN-ID : "  COLUMN-ID
 
-           MOVE COLUMN-ID TO INCREMENT.
+      * COLUMN-ID is raw text a sqlite3 callback handed back through
+      * a POINTER cast - TEST-NUMVAL catches a non-numeric or NULL
+      * column value before it reaches the MOVE/ADD, instead of
+      * letting it corrupt the running total silently.
+           IF FUNCTION TEST-NUMVAL(COLUMN-ID) NOT = 0
+               MOVE "SUM > SKIPPED NON-NUMERIC COLUMN-ID" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXIT PROGRAM
+           END-IF
+
+      * COLUMN-ID is the raw text sqlite3 handed back - NUMVAL reads
+      * a leading sign correctly, a plain MOVE from an alphanumeric
+      * field would not.
+           COMPUTE INCREMENT = FUNCTION NUMVAL(COLUMN-ID)
            ADD INCREMENT TO SUM-RESULT
+               ON SIZE ERROR
+                   SET SUM-OVERFLOWED TO TRUE
+                   MOVE "SUM > OVERFLOW: EXCEEDS PIC S9(9)" TO LOG-TEXT
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-ADD
            EXIT PROGRAM.
