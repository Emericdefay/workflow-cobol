@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIN-VAL.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CANDIDATE-VALUE PIC S9(9) COMP-3.
+       01 LOG-TEXT PIC X(80).
+       LINKAGE SECTION.
+      * SUM-RESULT comes from CBCALLBK, along with the rest of the
+      * shared calling convention it documents - no separate local
+      * declaration here to drift out of sync with CBCTX. Used here
+      * as the running minimum, seeded by the caller to a high
+      * sentinel before the first row.
+           COPY CBCALLBK.
+
+       PROCEDURE DIVISION USING BY REFERENCE COLUMN-ID,
+                                             SUM-RESULT.
+      * COLUMN-ID is raw text a sqlite3 callback handed back through
+      * a POINTER cast - TEST-NUMVAL catches a non-numeric or NULL
+      * column value before it reaches NUMVAL, instead of letting it
+      * crash the running minimum, the same guard SUM.cob uses.
+           IF FUNCTION TEST-NUMVAL(COLUMN-ID) NOT = 0
+               MOVE "MIN-VAL > SKIPPED NON-NUMERIC COLUMN-ID"
+                   TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXIT PROGRAM
+           END-IF
+
+      * COLUMN-ID is the raw text sqlite3 handed back - NUMVAL reads
+      * a leading sign correctly, a plain MOVE from an alphanumeric
+      * field would not.
+           COMPUTE CANDIDATE-VALUE = FUNCTION NUMVAL(COLUMN-ID)
+           IF CANDIDATE-VALUE < SUM-RESULT
+               MOVE CANDIDATE-VALUE TO SUM-RESULT
+           END-IF
+           EXIT PROGRAM.
