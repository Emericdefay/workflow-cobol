@@ -1,18 +1,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQLITE-CALLBACK.
-       DATA DIVISION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE ASSIGN TO "SUMAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO "SUMCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITFILE.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  CKPTFILE.
+           COPY CBCKPT.
+
        WORKING-STORAGE SECTION.
+      * Held across calls - this subprogram is static, so the file
+      * stays open for every row of the scan instead of being
+      * reopened (and truncated) on each invocation.
+       01 AUDIT-FILE-STATUS     PIC XX.
+       01 AUDIT-OPEN-FLAG       PIC X VALUE "N".
+           88 AUDIT-IS-OPEN         VALUE "Y".
+       01 AUDIT-TIMESTAMP       PIC X(16).
+       01 AUDIT-TOTAL-EDITED    PIC -ZZZZZZZZ9.
+       01 LOG-TEXT              PIC X(80).
+       01 COL-IDX               PIC 99 COMP-5.
+       01 COL-IDX-EDITED        PIC Z9.
+       01 GRP-IDX               PIC 99 COMP-5.
+       01 GRP-FOUND-FLAG        PIC X VALUE "N".
+           88 GRP-WAS-FOUND         VALUE "Y".
+       01 GRP-VALUE             PIC S9(9) COMP-3.
+      * Operation selector passed to MAIN's dispatcher - own storage
+      * rather than the LINKAGE copy of OPERATION-CODE, since this
+      * subprogram sets the value rather than aliasing a pointer.
+       01 CB-OP-CODE            PIC X(7).
+       01 CKPT-FILE-STATUS      PIC XX.
+       01 DUP-IDX               PIC 9(4) COMP-5.
+       01 DUP-FOUND-FLAG        PIC X VALUE "N".
+           88 DUP-WAS-FOUND         VALUE "Y".
+      * sqlite3_exec passes a NULL pointer for a column that is NULL
+      * in the row - these flags let the rest of this paragraph skip
+      * dereferencing it instead of treating the pointed-to memory as
+      * real data.
+       01 COL1-NULL-FLAG        PIC X VALUE "N".
+           88 COL1-IS-NULL          VALUE "Y".
+       01 COL2-NULL-FLAG        PIC X VALUE "N".
+           88 COL2-IS-NULL           VALUE "Y".
+
        LINKAGE SECTION.
-       01 COLUMN-ID         PIC 999.
-       01 COLUMN-NAME       PIC X(20).
-       01 SUM-RESULT        PIC 9(4) GLOBAL.
        01 QUERY             PIC X(80).
-       01 ARGC              PIC 99 COMP-5.
-       01 NOTUSED           POINTER.
-       01 ARGV.
-           03  FIRSTCOLUMN  POINTER.
-           03  SECONDCOLUMN POINTER.
-       01 AZCOLNAME         POINTER.
+           COPY CBCALLBK.
+           COPY CBCTX.
 
        PROCEDURE DIVISION USING
                                 BY VALUE NOTUSED
@@ -20,13 +63,240 @@
                                 BY REFERENCE ARGV
                                 BY REFERENCE AZCOLNAME.
 
-           SET ADDRESS OF COLUMN-ID TO FIRSTCOLUMN
-           SET ADDRESS OF COLUMN-NAME TO SECONDCOLUMN
-           DISPLAY "SQL > COLUMN-ID   : " COLUMN-ID
-      *    DISPLAY "SQL > COLUMN-NAME : " COLUMN-NAME
+      * NOTUSED is sqlite3_exec's pArg - the context pointer the
+      * caller supplied, not a GLOBAL, so independent scans never
+      * share one accumulator.
+           SET ADDRESS OF CB-CONTEXT TO NOTUSED
+           ADD 1 TO CTX-ROW-COUNT
+
+           MOVE "N" TO COL1-NULL-FLAG
+           MOVE "N" TO COL2-NULL-FLAG
+           IF ARGV-COL(1) = NULL
+               SET COL1-IS-NULL TO TRUE
+           ELSE
+               SET ADDRESS OF COLUMN-ID TO ARGV-COL(1)
+           END-IF
+           IF ARGC < 2 OR ARGV-COL(2) = NULL
+               SET COL2-IS-NULL TO TRUE
+           ELSE
+               SET ADDRESS OF COLUMN-NAME TO ARGV-COL(2)
+           END-IF
+
+           IF COL1-IS-NULL
+               ADD 1 TO CTX-NULL-COUNT
+               MOVE "SQL > COLUMN-ID   : NULL - SKIPPED" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           ELSE
+               STRING "SQL > COLUMN-ID   : " DELIMITED BY SIZE
+                      COLUMN-ID              DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF
+
+           IF COL2-IS-NULL
+               ADD 1 TO CTX-NULL-COUNT
+               MOVE "SQL > COLUMN-NAME : NULL - SKIPPED" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           ELSE
+               STRING "SQL > COLUMN-NAME : " DELIMITED BY SIZE
+                      COLUMN-NAME            DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF
+
+           IF NOT COL1-IS-NULL
+      * Duplicate-key detection - optional, since the linear search
+      * costs a pass over everything seen so far on every row; a data
+      * quality problem upstream (an accidental duplicate insert)
+      * surfaces as a logged warning instead of silently inflating
+      * the total.
+               IF DUP-CHECK-ON
+                   MOVE "N" TO DUP-FOUND-FLAG
+                   PERFORM VARYING DUP-IDX FROM 1 BY 1
+                           UNTIL DUP-IDX > CTX-SEEN-COUNT
+                       IF CTX-SEEN-KEYS(DUP-IDX) = COLUMN-ID
+                           SET DUP-WAS-FOUND TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF DUP-WAS-FOUND
+                       ADD 1 TO CTX-DUP-COUNT
+                       STRING "SQL > DUPLICATE COLUMN-ID : "
+                              DELIMITED BY SIZE
+                              COLUMN-ID DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   ELSE
+                       IF CTX-SEEN-COUNT < 500
+                           ADD 1 TO CTX-SEEN-COUNT
+                           MOVE COLUMN-ID
+                               TO CTX-SEEN-KEYS(CTX-SEEN-COUNT)
+                       ELSE
+                           IF NOT CTX-SEEN-OVERFLOWED
+                               SET CTX-SEEN-OVERFLOWED TO TRUE
+                               STRING "SQL > DUP-KEY TABLE FULL (500)"
+                                      DELIMITED BY SIZE
+                                      " - DUP TRACKING INCOMPLETE"
+                                      DELIMITED BY SIZE
+                                   INTO LOG-TEXT
+                               END-STRING
+                               CALL "LOGGER"
+                                   USING BY REFERENCE LOG-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
 
-      *        Call sum function
-           CALL "MAIN" USING BY REFERENCE COLUMN-ID, SUM-RESULT
+      *        Route the first column through MAIN's dispatcher -
+      *        SUM, then MIN/MAX alongside it in the same pass so all
+      *        three come out of one table scan.
+               MOVE "SUM" TO CB-OP-CODE
+               CALL "MAIN" USING BY REFERENCE COLUMN-ID, CTX-SUM-RESULT,
+                                               CTX-ROW-COUNT,
+                                               CTX-AVG-RESULT,
+                                               CB-OP-CODE
+
+               MOVE "MIN" TO CB-OP-CODE
+               CALL "MAIN" USING BY REFERENCE COLUMN-ID, CTX-MIN-RESULT,
+                                               CTX-ROW-COUNT,
+                                               CTX-AVG-RESULT,
+                                               CB-OP-CODE
+
+               MOVE "MAX" TO CB-OP-CODE
+               CALL "MAIN" USING BY REFERENCE COLUMN-ID, CTX-MAX-RESULT,
+                                               CTX-ROW-COUNT,
+                                               CTX-AVG-RESULT,
+                                               CB-OP-CODE
+
+               MOVE COLUMN-ID TO CTX-LAST-KEY
+               IF CHECKPOINT-ON AND FUNCTION MOD(CTX-ROW-COUNT, 100) = 0
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+
+               IF NOT COL2-IS-NULL
+      * Group-by subtotal, keyed on COLUMN-NAME - an effective
+      * GROUP BY done right here in the callback so one pass can
+      * produce per-category subtotals alongside the flat total.
+                   MOVE "N" TO GRP-FOUND-FLAG
+                   IF FUNCTION TEST-NUMVAL(COLUMN-ID) NOT = 0
+                       STRING "SQL > GROUP-BY SKIPPED NON-NUMERIC "
+                              DELIMITED BY SIZE
+                              "COLUMN-ID : " DELIMITED BY SIZE
+                              COLUMN-ID      DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   ELSE
+                       COMPUTE GRP-VALUE = FUNCTION NUMVAL(COLUMN-ID)
+                       PERFORM VARYING GRP-IDX FROM 1 BY 1
+                               UNTIL GRP-IDX > CTX-GROUP-COUNT
+                           IF CTX-GROUP-NAME(GRP-IDX) = COLUMN-NAME
+                               ADD GRP-VALUE
+                                   TO CTX-GROUP-TOTAL(GRP-IDX)
+                               ADD 1 TO CTX-GROUP-ROWS(GRP-IDX)
+                               SET GRP-WAS-FOUND TO TRUE
+                           END-IF
+                       END-PERFORM
+                       IF NOT GRP-WAS-FOUND
+                           IF CTX-GROUP-COUNT < 20
+                               ADD 1 TO CTX-GROUP-COUNT
+                               MOVE COLUMN-NAME
+                                   TO CTX-GROUP-NAME(CTX-GROUP-COUNT)
+                               MOVE GRP-VALUE
+                                   TO CTX-GROUP-TOTAL(CTX-GROUP-COUNT)
+                               MOVE 1
+                                   TO CTX-GROUP-ROWS(CTX-GROUP-COUNT)
+                           ELSE
+                               IF NOT CTX-GROUP-OVERFLOWED
+                                   SET CTX-GROUP-OVERFLOWED TO TRUE
+                                   STRING "SQL > GROUP TABLE FULL (20)"
+                                          DELIMITED BY SIZE
+                                          " - SUBTOTALS INCOMPLETE"
+                                          DELIMITED BY SIZE
+                                       INTO LOG-TEXT
+                                   END-STRING
+                                   CALL "LOGGER"
+                                       USING BY REFERENCE LOG-TEXT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+
+      *        A second numeric column, if the query returned one,
+      *        is totalled alongside it in the same pass. Column 2
+      *        is already spoken for as COLUMN-NAME (the group-by
+      *        key just above), so the second sum target is column
+      *        3 - a text category suitable for GROUP BY is never
+      *        also a numeric column SUM can total, so the two
+      *        features cannot collide on the same ARGV-COL slot.
+               IF ARGC > 2 AND ARGV-COL(3) NOT = NULL
+                   SET ADDRESS OF COLUMN-ID-2 TO ARGV-COL(3)
+                   MOVE "SUM" TO CB-OP-CODE
+                   CALL "MAIN" USING BY REFERENCE COLUMN-ID-2,
+                                                   CTX-SUM-RESULT-2,
+                                                   CTX-ROW-COUNT,
+                                                   CTX-AVG-RESULT,
+                                                   CB-OP-CODE
+               END-IF
+
+      * Trace every row seen and its running total, so a bad final
+      * total can be walked back to the specific row that caused it
+      * without re-running the scan under a debugger.
+               IF NOT AUDIT-IS-OPEN
+                   OPEN EXTEND AUDITFILE
+                   SET AUDIT-IS-OPEN TO TRUE
+               END-IF
+               SET ADDRESS OF COLUMN-ID TO ARGV-COL(1)
+               MOVE CTX-SUM-RESULT TO AUDIT-TOTAL-EDITED
+               MOVE FUNCTION CURRENT-DATE (1:16) TO AUDIT-TIMESTAMP
+               STRING COLUMN-ID        DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      COLUMN-NAME      DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      AUDIT-TOTAL-EDITED DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      AUDIT-TIMESTAMP  DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+
+      * Walk every column sqlite actually returned, not just the
+      * first two, so a third (or Nth) column shows up in the log
+      * instead of being silently invisible - skipping any column
+      * position sqlite returned as NULL.
+               PERFORM VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > ARGC
+                   IF ARGV-COL(COL-IDX) NOT = NULL
+                       MOVE COL-IDX TO COL-IDX-EDITED
+                       SET ADDRESS OF COLUMN-ID TO ARGV-COL(COL-IDX)
+                       STRING "SQL > COLUMN(" DELIMITED BY SIZE
+                              COL-IDX-EDITED  DELIMITED BY SIZE
+                              "): "           DELIMITED BY SIZE
+                              COLUMN-ID       DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   END-IF
+               END-PERFORM
+           END-IF
 
            GOBACK.
+
+       8000-WRITE-CHECKPOINT.
+      * Periodic checkpoint of the accumulated totals and the last
+      * key processed, so a scan that dies partway through can be
+      * resumed instead of reprocessed from the top. Opened and
+      * closed on each write (not held open like SUMAUDIT/RUNLOG) so
+      * the file is always flushed and valid if this is the last
+      * checkpoint the run gets to make.
+           MOVE CTX-SUM-RESULT   TO CKPT-SUM-RESULT
+           MOVE CTX-SUM-RESULT-2 TO CKPT-SUM-RESULT-2
+           MOVE CTX-ROW-COUNT    TO CKPT-ROW-COUNT
+           MOVE CTX-LAST-KEY     TO CKPT-LAST-KEY
+           OPEN OUTPUT CKPTFILE
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+
        END PROGRAM SQLITE-CALLBACK.
