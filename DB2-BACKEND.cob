@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2-BACKEND.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Standard DB2 communication area.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Widened to hold CONN-HOST/CONN-PORT alongside the database,
+      * user and password it already carried - the prior 128 bytes
+      * was already tight for those three alone.
+       01  DB2-CONNECTION PIC X(256).
+       01  DB2-USERNAME   PIC X(64).
+       01  DB2-PASSWORD   PIC X(64).
+       01  DB2-QUERY      PIC X(100).
+      * Signed so a negative adjustment or reversal row reconciles
+      * correctly instead of losing its sign.
+       01  LK-ITEM        PIC S9(9) COMP-3.
+       01  LOG-TEXT       PIC X(80).
+       01  SQLCODE-EDITED PIC -(9)9.
+
+       LINKAGE SECTION.
+       01  LK-TABLE-NAME  PIC X(30).
+           COPY CBCONN.
+           COPY CBCTX.
+       01  LK-RC          PIC 9 COMP-5.
+
+       PROCEDURE DIVISION USING LK-TABLE-NAME, CONN-PARMS, CB-CONTEXT,
+                                 LK-RC.
+
+      * Credentials live outside the program so they never sit in
+      * source control - pulled from the environment at run time.
+           ACCEPT DB2-USERNAME FROM ENVIRONMENT "DB2_USERNAME"
+           ACCEPT DB2-PASSWORD FROM ENVIRONMENT "DB2_PASSWORD"
+
+      * CONN-HOST/CONN-PORT (externalized per the SUMPARM/MAINT-MENU
+      * settings - see CBCONN) have to actually appear in the
+      * CONNECT string or externalizing them has no effect on where
+      * this program actually connects.
+           STRING "CONNECT TO " DELIMITED BY SIZE
+                  CONN-DATABASE  DELIMITED BY SPACE
+                  " AT "         DELIMITED BY SIZE
+                  CONN-HOST      DELIMITED BY SPACE
+                  ":"            DELIMITED BY SIZE
+                  CONN-PORT      DELIMITED BY SIZE
+                  " USER "       DELIMITED BY SIZE
+                  DB2-USERNAME   DELIMITED BY SPACE
+                  " USING "      DELIMITED BY SIZE
+                  DB2-PASSWORD   DELIMITED BY SPACE
+               INTO DB2-CONNECTION
+           END-STRING
+           EXEC SQL
+               PREPARE S1 FROM :DB2-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-EDITED
+      * SQLERRMC (up to 70 bytes) goes out as its own LOGGER call,
+      * not appended to this one - the prefix plus SQLCODE-EDITED
+      * already leaves too little of LOG-TEXT's 80 bytes free to
+      * carry it without truncating the actual DB2 error text.
+               STRING "DB2 PREPARE S1 FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               MOVE 8 TO LK-RC
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               EXECUTE S1
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-EDITED
+               STRING "DB2 CONNECT FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               MOVE 8 TO LK-RC
+               GOBACK
+           END-IF
+
+           STRING "SELECT VALUE FROM " DELIMITED BY SIZE
+                  LK-TABLE-NAME        DELIMITED BY SPACE
+               INTO DB2-QUERY
+           END-STRING
+           EXEC SQL
+               PREPARE S2 FROM :DB2-QUERY
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-EDITED
+               STRING "DB2 PREPARE S2 FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               MOVE 8 TO LK-RC
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               DECLARE C2 CURSOR FOR S2
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-EDITED
+               STRING "DB2 DECLARE C2 FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               MOVE 8 TO LK-RC
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               OPEN C2
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQLCODE-EDITED
+               STRING "DB2 OPEN CURSOR FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               MOVE 8 TO LK-RC
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH C2 INTO :LK-ITEM
+               END-EXEC
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   MOVE SQLCODE TO SQLCODE-EDITED
+                   STRING "DB2 FETCH FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                          SQLCODE-EDITED DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   STRING "DETAIL: " DELIMITED BY SIZE
+                          SQLERRMC             DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   EXEC SQL
+                       CONNECT RESET
+                   END-EXEC
+                   MOVE 8 TO LK-RC
+                   GOBACK
+               END-IF
+               IF SQLCODE NOT = 100
+                   ADD LK-ITEM TO CTX-SUM-RESULT
+                   ADD 1 TO CTX-ROW-COUNT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC
+
+           IF SQLCODE = 0 OR SQLCODE = 100
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               MOVE 0 TO LK-RC
+           ELSE
+               MOVE SQLCODE TO SQLCODE-EDITED
+               STRING "DB2 SCAN FAILED, SQLCODE="
+                          DELIMITED BY SIZE
+                      SQLCODE-EDITED   DELIMITED BY SIZE
+                      ", ROLLING BACK" DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               STRING "DETAIL: " DELIMITED BY SIZE
+                      SQLERRMC             DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               MOVE 8 TO LK-RC
+           END-IF
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC
+
+           GOBACK.
+       END PROGRAM DB2-BACKEND.
