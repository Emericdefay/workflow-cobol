@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVERAGE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+      * SUM-RESULT, ROW-COUNT-LK and AVG-RESULT come from CBCALLBK,
+      * along with the rest of the shared calling convention it
+      * documents. Unlike SUM/MIN-VAL/MAX-VAL this isn't a per-row
+      * accumulator - the caller calls it once, after the scan, with
+      * the final running total and row count.
+           COPY CBCALLBK.
+
+       PROCEDURE DIVISION USING BY REFERENCE SUM-RESULT,
+                                             ROW-COUNT-LK,
+                                             AVG-RESULT.
+           IF ROW-COUNT-LK > 0
+               COMPUTE AVG-RESULT = SUM-RESULT / ROW-COUNT-LK
+           ELSE
+               MOVE ZERO TO AVG-RESULT
+           END-IF
+           EXIT PROGRAM.
