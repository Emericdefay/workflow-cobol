@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRESS-SUITE.
+
+      *****************************************************************
+      * REGRESS-SUITE - data-driven regression runner. Reads a set of
+      * database/table/expected-result cases from SUMCASES and runs
+      * TEST-SUM's scan-and-compare logic once per case, instead of
+      * the single hardcoded scenario TEST-SUM itself covers. Reports
+      * pass/fail per case plus a summary count.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASEFILE ASSIGN TO "SUMCASES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CASE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASEFILE.
+           COPY CBCASE.
+
+       WORKING-STORAGE SECTION.
+       01 CASE-FILE-STATUS   PIC XX.
+           88 CASE-FILE-OK       VALUE "00".
+       01 CASE-EOF-FLAG      PIC X VALUE "N".
+           88 CASE-AT-EOF        VALUE "Y".
+       01 CASE-NUMBER        PIC 9(4) VALUE 0.
+       01 PASS-COUNT         PIC 9(4) VALUE 0.
+       01 FAIL-COUNT         PIC 9(4) VALUE 0.
+
+       01 DB                 POINTER.
+       01 ERR                POINTER.
+       01 SQLQUERY           PIC X(100).
+       01 RC                 PIC 9 COMP-5.
+       01 CALLBACK           PROCEDURE-POINTER.
+       01 LOG-TEXT           PIC X(80).
+       01 CASE-NUMBER-EDITED PIC Z,ZZ9.
+       01 ACTUAL-EDITED      PIC -ZZZ,ZZZ,ZZ9.
+       01 EXPECTED-EDITED    PIC -ZZZ,ZZZ,ZZ9.
+
+      * Accumulator context handed to SQLITE-CALLBACK through
+      * sqlite3_exec's pArg parameter - see CBCTX. Re-zeroed before
+      * every case so one case's total can't leak into the next.
+           COPY CBCTX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CASEFILE
+           IF NOT CASE-FILE-OK
+               MOVE "NO SUMCASES FILE FOUND - NOTHING TO RUN"
+                   TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 0100-READ-CASE
+           PERFORM UNTIL CASE-AT-EOF
+               ADD 1 TO CASE-NUMBER
+               PERFORM 0200-RUN-CASE
+               PERFORM 0100-READ-CASE
+           END-PERFORM
+           CLOSE CASEFILE
+
+           PERFORM 0900-PRINT-SUMMARY
+           IF FAIL-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-READ-CASE.
+           READ CASEFILE
+               AT END SET CASE-AT-EOF TO TRUE
+           END-READ.
+
+       0200-RUN-CASE.
+           MOVE ZERO TO CTX-SUM-RESULT
+           MOVE ZERO TO CTX-SUM-RESULT-2
+           MOVE ZERO TO CTX-ROW-COUNT
+           MOVE ZERO TO CTX-GROUP-COUNT
+           MOVE ZERO TO CTX-DUP-COUNT
+           MOVE ZERO TO CTX-SEEN-COUNT
+           MOVE ZERO TO CTX-NULL-COUNT
+           MOVE "N" TO CTX-DUP-CHECK-FLAG
+           MOVE "N" TO CTX-CHECKPOINT-FLAG
+           MOVE "N" TO CTX-SEEN-OVERFLOW-FLAG
+           MOVE "N" TO CTX-GROUP-OVERFLOW-FLAG
+           MOVE 999999999  TO CTX-MIN-RESULT
+           MOVE -999999999 TO CTX-MAX-RESULT
+           MOVE ZERO TO CTX-AVG-RESULT
+
+           INSPECT CASE-DBNAME REPLACING TRAILING SPACE BY LOW-VALUE
+           SET DB TO NULL
+           SET ERR TO NULL
+           CALL "sqlite3_open" USING
+               BY REFERENCE CASE-DBNAME
+               BY REFERENCE DB
+               RETURNING    RC
+           END-CALL
+
+           IF RC NOT = ZERO
+               MOVE CASE-NUMBER TO CASE-NUMBER-EDITED
+               STRING "CASE " DELIMITED BY SIZE
+                      CASE-NUMBER-EDITED DELIMITED BY SIZE
+                      ": FAILED - COULD NOT OPEN DATABASE"
+                          DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
+               ADD 1 TO FAIL-COUNT
+           ELSE
+               STRING "SELECT * FROM " DELIMITED BY SIZE
+                      CASE-TABLE-NAME  DELIMITED BY SPACE
+                      ";"              DELIMITED BY SIZE
+                   INTO SQLQUERY
+               END-STRING
+
+               SET CALLBACK TO ADDRESS OF ENTRY "SQLITE-CALLBACK"
+               CALL "sqlite3_exec" USING
+                   BY VALUE     DB
+                   BY REFERENCE SQLQUERY
+                   BY VALUE     CALLBACK
+                   BY REFERENCE CB-CONTEXT
+                   BY REFERENCE ERR
+                   RETURNING RC
+               END-CALL
+
+               CALL "sqlite3_close" USING BY REFERENCE DB END-CALL
+
+               MOVE CASE-NUMBER        TO CASE-NUMBER-EDITED
+               MOVE CTX-SUM-RESULT     TO ACTUAL-EDITED
+               MOVE CASE-EXPECTED-SUM  TO EXPECTED-EDITED
+               IF RC NOT = ZERO OR
+                  CTX-SUM-RESULT NOT = CASE-EXPECTED-SUM
+                   STRING "CASE " DELIMITED BY SIZE
+                          CASE-NUMBER-EDITED DELIMITED BY SIZE
+                          ": FAILED - EXPECTED " DELIMITED BY SIZE
+                          EXPECTED-EDITED    DELIMITED BY SIZE
+                          " GOT "            DELIMITED BY SIZE
+                          ACTUAL-EDITED      DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
+                   ADD 1 TO FAIL-COUNT
+               ELSE
+                   STRING "CASE " DELIMITED BY SIZE
+                          CASE-NUMBER-EDITED DELIMITED BY SIZE
+                          ": PASSED - "      DELIMITED BY SIZE
+                          ACTUAL-EDITED      DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   ADD 1 TO PASS-COUNT
+               END-IF
+           END-IF.
+
+       0900-PRINT-SUMMARY.
+           MOVE CASE-NUMBER TO CASE-NUMBER-EDITED
+           STRING "REGRESSION SUITE: " DELIMITED BY SIZE
+                  CASE-NUMBER-EDITED   DELIMITED BY SIZE
+                  " CASES, "           DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           MOVE PASS-COUNT TO CASE-NUMBER-EDITED
+           STRING "PASSED: " DELIMITED BY SIZE
+                  CASE-NUMBER-EDITED DELIMITED BY SIZE
+                  "   FAILED: "      DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           MOVE FAIL-COUNT TO CASE-NUMBER-EDITED
+           STRING "FAILED: " DELIMITED BY SIZE
+                  CASE-NUMBER-EDITED DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT.
+
+       END PROGRAM REGRESS-SUITE.
