@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CBCASE - one regression test case: which database/table to
+      * scan and the total the scan is expected to produce. Read from
+      * the test-case file (DD/env name SUMCASES) so adding a new
+      * regression scenario means adding a line, not a new program.
+      *****************************************************************
+       01 CASE-RECORD.
+           05 CASE-DBNAME        PIC X(64).
+           05 CASE-TABLE-NAME    PIC X(30).
+           05 CASE-EXPECTED-SUM  PIC S9(9) SIGN LEADING SEPARATE.
