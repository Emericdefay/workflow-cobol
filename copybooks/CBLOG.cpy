@@ -0,0 +1,5 @@
+      *****************************************************************
+      * CBLOG - shared LINKAGE layout for the LOGGER subprogram, so
+      * every caller builds its message into the same size field.
+      *****************************************************************
+       01 LOG-MESSAGE PIC X(80).
