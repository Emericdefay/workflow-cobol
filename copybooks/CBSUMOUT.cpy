@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CBSUMOUT - sequential extract record layout for the summation
+      * job's totals. Plain DISPLAY text, SIGN LEADING SEPARATE, so a
+      * downstream batch step can read the total off SUMOUT without
+      * re-running the scan itself.
+      *****************************************************************
+       01 SUMOUT-RECORD.
+           05 OUT-TABLE-NAME    PIC X(30).
+           05 OUT-COLUMN-NAME   PIC X(20).
+           05 OUT-TOTAL         PIC S9(9) SIGN LEADING SEPARATE.
+           05 OUT-ROW-COUNT     PIC 9(9).
+           05 OUT-RUN-DATE      PIC X(10).
