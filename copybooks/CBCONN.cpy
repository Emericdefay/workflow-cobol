@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CBCONN - external database connection settings. Kept out of
+      * WORKING-STORAGE VALUE clauses so promoting a job to a new
+      * environment (a different host, port or database name) never
+      * requires a recompile.
+      *****************************************************************
+       01 CONN-PARMS.
+           05 CONN-HOST       PIC X(64).
+           05 CONN-PORT       PIC 9(5).
+           05 CONN-DATABASE   PIC X(64).
