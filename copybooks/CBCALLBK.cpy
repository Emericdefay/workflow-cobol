@@ -0,0 +1,49 @@
+      *****************************************************************
+      * CBCALLBK - sqlite3_exec callback LINKAGE layout, shared by
+      * every program that sends or receives the callback's column
+      * data, so the field sizes cannot drift between caller and
+      * callee.
+      *****************************************************************
+       01 ARGC              PIC 99 COMP-5.
+       01 NOTUSED           POINTER.
+      * ARGV is sqlite3_exec's argv[] - one pointer per column the
+      * query actually returned, indexed by ARGC instead of a fixed
+      * two columns, so a third (or Nth) column is no longer
+      * invisible to the callback.
+       01 ARGV.
+           03  ARGV-COL     POINTER
+               OCCURS 1 TO 50 TIMES DEPENDING ON ARGC.
+       01 AZCOLNAME         POINTER.
+       01 COLUMN-ID         PIC X(9).
+       01 COLUMN-NAME       PIC X(20).
+      * Second numeric column value, summed alongside COLUMN-ID so
+      * one pass can total more than one column. Aliased onto
+      * ARGV-COL(3), not ARGV-COL(2) - column 2 is already spoken
+      * for as COLUMN-NAME, the group-by key, and a column suitable
+      * for GROUP BY (a text category) is never also one SUM can
+      * total, so the two features need distinct column positions.
+       01 COLUMN-ID-2       PIC X(9).
+
+      *****************************************************************
+      * Calling convention for MAIN and SUM: both take COLUMN-ID and
+      * this SUM-RESULT accumulator BY REFERENCE in a plain USING -
+      * no RETURNING, no GIVING. Every caller COPYs this field instead
+      * of declaring its own, so the accumulator's size and usage
+      * (signed packed-decimal, matching CTX-SUM-RESULT in CBCTX)
+      * cannot drift between caller and callee.
+      *****************************************************************
+       01 SUM-RESULT         PIC S9(9) COMP-3.
+      * Operation selector for MAIN's dispatch paragraph - which
+      * statistic module (SUM today, AVERAGE/MIN/MAX alongside it)
+      * COLUMN-ID and SUM-RESULT actually get routed to.
+       01 OPERATION-CODE     PIC X(7) VALUE "SUM".
+           88 OP-IS-SUM          VALUE "SUM".
+           88 OP-IS-AVERAGE      VALUE "AVERAGE".
+           88 OP-IS-MIN          VALUE "MIN".
+           88 OP-IS-MAX          VALUE "MAX".
+      * Extra parameters MAIN's dispatcher always carries so every
+      * OPERATION-CODE branch gets the arguments it needs from one
+      * fixed formal list - ROW-COUNT-LK and AVG-RESULT are only
+      * meaningful when OP-IS-AVERAGE.
+       01 ROW-COUNT-LK       PIC 9(9).
+       01 AVG-RESULT         PIC S9(9) COMP-3.
