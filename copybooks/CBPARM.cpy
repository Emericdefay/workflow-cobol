@@ -0,0 +1,40 @@
+      *****************************************************************
+      * CBPARM - runtime parameter card layout for the summation job.
+      * Read from the PARMFILE (DD/env name SUMPARM) so the database
+      * path, table and filter can be changed without a recompile.
+      *****************************************************************
+       01 PARM-RECORD.
+           05 PARM-DBNAME       PIC X(64).
+           05 PARM-TABLE-NAME   PIC X(30).
+      * Filter values fed into the query-builder at 0305-BUILD-QUERY
+      * instead of a fixed WHERE clause - date range and status today,
+      * more filters can join this list without touching the SQL
+      * literal itself.
+           05 PARM-FILTER-START-DATE PIC X(10).
+           05 PARM-FILTER-END-DATE   PIC X(10).
+           05 PARM-FILTER-STATUS     PIC X(10).
+      * Signed to match EXPECTED-SUM PIC S9(9) COMP-3 in TEST-SUM -
+      * an operator configuring a negative expected sum has to be
+      * able to express one. SIGN LEADING SEPARATE, same as
+      * CASE-EXPECTED-SUM/CKPT-SUM-RESULT/OUT-TOTAL/TREND-TOTAL, since
+      * SUMPARM is plain DISPLAY text an operator edits directly -
+      * without a separate sign character a negative value would
+      * store as an overpunched zoned digit instead of a readable
+      * minus sign.
+           05 PARM-EXPECTED-SUM PIC S9(9) SIGN LEADING SEPARATE.
+      * Backend selector - "SQLITE" (default) or "DB2". See DBTYPE
+      * in TEST-SUM.
+           05 PARM-DBTYPE       PIC X(6).
+      * DB2 connection settings - see CBCONN. Only used when
+      * PARM-DBTYPE is "DB2" or "BOTH".
+           05 PARM-DB-HOST      PIC X(64).
+           05 PARM-DB-PORT      PIC 9(5).
+           05 PARM-DB-DATABASE  PIC X(64).
+      * "Y" resumes a scan from the last key in the checkpoint file
+      * (SUMCKPT) instead of starting the table over from the top.
+           05 PARM-RESTART-MODE PIC X.
+      * "Y" turns on duplicate-key detection during the scan.
+           05 PARM-DUP-CHECK    PIC X.
+      * Trailing-average variance threshold, as a percent, for the
+      * historical trend check - 0 or spaces keeps the default.
+           05 PARM-VARIANCE-PCT PIC 9(3).
