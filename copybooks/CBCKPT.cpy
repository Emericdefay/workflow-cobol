@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CBCKPT - checkpoint record layout for a resumable table scan.
+      * Written periodically by SQLITE-CALLBACK to the restart file
+      * (DD/env name SUMCKPT) and read back by TEST-SUM's restart mode,
+      * so a scan that dies partway through can pick up after the last
+      * committed key instead of reprocessing the whole table.
+      *****************************************************************
+       01 CKPT-RECORD.
+           05 CKPT-SUM-RESULT    PIC S9(9) SIGN LEADING SEPARATE.
+           05 CKPT-SUM-RESULT-2  PIC S9(9) SIGN LEADING SEPARATE.
+           05 CKPT-ROW-COUNT     PIC 9(9).
+           05 CKPT-LAST-KEY      PIC X(9).
