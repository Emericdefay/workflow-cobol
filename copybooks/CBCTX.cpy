@@ -0,0 +1,57 @@
+      *****************************************************************
+      * CBCTX - per-run accumulator context.
+      * Passed to SQLITE-CALLBACK through sqlite3_exec's pArg
+      * parameter (NOTUSED in CBCALLBK) instead of a GLOBAL
+      * WORKING-STORAGE field, so two independent scans running at
+      * once never share one accumulator.
+      *****************************************************************
+       01 CB-CONTEXT.
+      * Signed so a negative adjustment or reversal row reconciles
+      * correctly instead of losing its sign.
+           05 CTX-SUM-RESULT    PIC S9(9) COMP-3.
+           05 CTX-SUM-RESULT-2  PIC S9(9) COMP-3.
+           05 CTX-ROW-COUNT     PIC 9(9).
+      * Group-by subtotals keyed on COLUMN-NAME - a single pass can
+      * produce per-category subtotals instead of one flat total.
+           05 CTX-GROUP-COUNT   PIC 99 COMP-5.
+           05 CTX-GROUPS OCCURS 20 TIMES.
+               10 CTX-GROUP-NAME   PIC X(20).
+               10 CTX-GROUP-TOTAL  PIC S9(9) COMP-3.
+               10 CTX-GROUP-ROWS   PIC 9(9).
+      * Minimum/maximum/average alongside the flat total, out of the
+      * same scan - MIN-VAL/MAX-VAL update these per row, AVERAGE
+      * derives its value from CTX-SUM-RESULT/CTX-ROW-COUNT once the
+      * scan completes.
+           05 CTX-MIN-RESULT    PIC S9(9) COMP-3.
+           05 CTX-MAX-RESULT    PIC S9(9) COMP-3.
+           05 CTX-AVG-RESULT    PIC S9(9) COMP-3.
+      * Checkpoint/restart - CTX-CHECKPOINT-FLAG turns on periodic
+      * checkpoint writes in SQLITE-CALLBACK; CTX-LAST-KEY tracks the
+      * most recently processed row's key so a restart can resume the
+      * query after it instead of reprocessing the whole table.
+           05 CTX-CHECKPOINT-FLAG PIC X VALUE "N".
+               88 CHECKPOINT-ON        VALUE "Y".
+           05 CTX-LAST-KEY       PIC X(9).
+      * Duplicate-key detection - optional, since it costs a linear
+      * search per row; CTX-DUP-CHECK-FLAG turns it on, CTX-DUP-COUNT
+      * counts repeats found, CTX-SEEN-KEYS is the bounded table of
+      * keys already seen this scan.
+           05 CTX-DUP-CHECK-FLAG PIC X VALUE "N".
+               88 DUP-CHECK-ON       VALUE "Y".
+           05 CTX-DUP-COUNT      PIC 9(9).
+           05 CTX-SEEN-COUNT     PIC 9(4) COMP-5.
+           05 CTX-SEEN-KEYS OCCURS 500 TIMES PIC X(9).
+      * Set once CTX-SEEN-KEYS fills up, so rows beyond the 500-key
+      * cap get one logged warning instead of silently dropping out
+      * of duplicate tracking with no trace.
+           05 CTX-SEEN-OVERFLOW-FLAG PIC X VALUE "N".
+               88 CTX-SEEN-OVERFLOWED     VALUE "Y".
+      * NULL-column handling - a column pointer of NULL means the
+      * source row carried a SQL NULL in that position; counted here
+      * instead of being dereferenced and fed into the accumulators.
+           05 CTX-NULL-COUNT     PIC 9(9).
+      * Set once CTX-GROUPS fills up, so a table with more than 20
+      * distinct COLUMN-NAME values gets one logged warning instead
+      * of a silently incomplete group-subtotal report.
+           05 CTX-GROUP-OVERFLOW-FLAG PIC X VALUE "N".
+               88 CTX-GROUP-OVERFLOWED     VALUE "Y".
