@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CBDBLIST - one entry in the fan-out driver's list of databases
+      * to scan (DD/env name SUMDBLIST). Each entry names a database
+      * file and the table to sum within it, so FANOUT-DRIVER can run
+      * the same scan across however many databases are listed without
+      * a recompile.
+      *****************************************************************
+       01 DBLIST-RECORD.
+           05 DBLIST-DBNAME      PIC X(64).
+           05 DBLIST-TABLE-NAME  PIC X(30).
