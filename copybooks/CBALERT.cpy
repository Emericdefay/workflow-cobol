@@ -0,0 +1,6 @@
+      *****************************************************************
+      * CBALERT - shared LINKAGE layout for the ALERT-NOTIFY
+      * subprogram, so every caller builds its message into the same
+      * size field LOGGER's CBLOG already uses.
+      *****************************************************************
+       01 ALERT-MESSAGE PIC X(80).
