@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CBTREND - one day's entry in the historical trend file
+      * (DD/env name SUMTREND). Appended to on every run, read back in
+      * full at the top of the next run so today's total can be
+      * checked against a trailing average of every prior run instead
+      * of only the one fixed EXPECTED-SUM.
+      *****************************************************************
+       01 TREND-RECORD.
+           05 TREND-RUN-DATE    PIC X(10).
+           05 TREND-TOTAL       PIC S9(9) SIGN LEADING SEPARATE.
+           05 TREND-ROW-COUNT   PIC 9(9).
