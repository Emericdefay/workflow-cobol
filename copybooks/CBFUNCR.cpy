@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CBFUNCR - function-name registry. Maps a logical statistic
+      * name (the same values OPERATION-CODE carries - SUM/MIN/MAX/
+      * AVERAGE) to the PROGRAM-ID that implements it, so a dispatcher
+      * resolves its CALL target from this table instead of a literal
+      * program name hardcoded into each branch. Adding a new statistic
+      * means adding a row here, not a new literal CALL somewhere.
+      *****************************************************************
+       01 FUNC-REGISTRY.
+           05 FUNC-ENTRY OCCURS 4 TIMES INDEXED BY FUNC-IDX.
+               10 FUNC-LOGICAL-NAME PIC X(10).
+               10 FUNC-PROGRAM-NAME PIC X(8).
+       01 FUNC-TARGET       PROCEDURE-POINTER.
+       01 FUNC-LOOKUP-NAME  PIC X(10).
