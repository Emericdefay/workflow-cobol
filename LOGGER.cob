@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGGER.
+
+      *****************************************************************
+      * LOGGER - one shared logging paragraph for the whole job.
+      * Prefixes every message with a run timestamp and job identifier
+      * and writes it both to SYSOUT and to a persistent run log, so a
+      * line can be traced back to the run that produced it after the
+      * fact instead of sitting unlabeled in yesterday's console
+      * scrollback.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG ASSIGN TO "RUNLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG.
+      * Wide enough for "[" + LOG-JOB-ID(8) + "] " + LOG-TIMESTAMP(16)
+      * + "  " + LOG-MESSAGE(80) = 109 bytes, so the message text
+      * below never gets its tail silently truncated.
+       01  LOG-REC              PIC X(110).
+
+       WORKING-STORAGE SECTION.
+      * Held across calls - this subprogram is static, so the log
+      * file stays open, and the job id is read only once, for the
+      * life of the run instead of per message.
+       01 LOG-FILE-STATUS       PIC XX.
+       01 LOG-OPEN-FLAG         PIC X VALUE "N".
+           88 LOG-IS-OPEN           VALUE "Y".
+       01 LOG-JOB-ID            PIC X(8).
+       01 LOG-TIMESTAMP         PIC X(16).
+       01 LOG-LINE              PIC X(110).
+
+       LINKAGE SECTION.
+           COPY CBLOG.
+
+       PROCEDURE DIVISION USING BY REFERENCE LOG-MESSAGE.
+
+           IF NOT LOG-IS-OPEN
+               ACCEPT LOG-JOB-ID FROM ENVIRONMENT "JOBID"
+               IF LOG-JOB-ID = SPACES
+                   MOVE "TESTSUM" TO LOG-JOB-ID
+               END-IF
+               OPEN EXTEND RUNLOG
+               SET LOG-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:16) TO LOG-TIMESTAMP
+           STRING "[" DELIMITED BY SIZE
+                  LOG-JOB-ID     DELIMITED BY SPACE
+                  "] "           DELIMITED BY SIZE
+                  LOG-TIMESTAMP  DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  LOG-MESSAGE    DELIMITED BY SIZE
+               INTO LOG-LINE
+           END-STRING
+
+           DISPLAY LOG-LINE
+           WRITE LOG-REC FROM LOG-LINE
+
+           GOBACK.
+       END PROGRAM LOGGER.
