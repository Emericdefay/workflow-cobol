@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FANOUT-DRIVER.
+
+      *****************************************************************
+      * FANOUT-DRIVER - multi-database fan-out. Reads a list of
+      * database/table pairs from SUMDBLIST and runs the same
+      * sqlite3_open/exec(SQLITE-CALLBACK)/close scan TEST-SUM and
+      * REGRESS-SUITE already use against every one of them, with a
+      * freshly zeroed CB-CONTEXT per database so one database's total
+      * never leaks into the next. Prints a per-database breakdown
+      * plus a single consolidated grand total to SUMFANRPT, instead
+      * of requiring a separate TEST-SUM run - and report read - per
+      * database.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBLISTFILE ASSIGN TO "SUMDBLIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DBLIST-FILE-STATUS.
+           SELECT FANRPT ASSIGN TO "SUMFANRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FANRPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBLISTFILE.
+           COPY CBDBLIST.
+
+       FD  FANRPT.
+       01  RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DBLIST-FILE-STATUS  PIC XX.
+           88 DBLIST-FILE-OK      VALUE "00".
+       01 FANRPT-FILE-STATUS  PIC XX.
+           88 FANRPT-FILE-OK      VALUE "00".
+       01 DBLIST-EOF-FLAG     PIC X VALUE "N".
+           88 DBLIST-AT-EOF       VALUE "Y".
+
+       01 DB-NUMBER           PIC 9(4) VALUE 0.
+       01 DB-NUMBER-EDITED    PIC Z,ZZ9.
+       01 GRAND-TOTAL         PIC S9(9) COMP-3 VALUE 0.
+       01 GRAND-ROWS          PIC 9(9) VALUE 0.
+       01 GRAND-TOTAL-EDITED  PIC -ZZZ,ZZZ,ZZ9.
+       01 GRAND-ROWS-EDITED   PIC ZZZ,ZZ9.
+       01 DB-TOTAL-EDITED     PIC -ZZZ,ZZZ,ZZ9.
+       01 DB-ROWS-EDITED      PIC ZZZ,ZZ9.
+       01 RPT-RUN-DATE        PIC X(10).
+
+       01 DB                  POINTER.
+       01 ERR                 POINTER.
+       01 SQLQUERY            PIC X(100).
+       01 RC                  PIC 9 COMP-5.
+       01 CALLBACK            PROCEDURE-POINTER.
+       01 LOG-TEXT            PIC X(80).
+
+      * Accumulator context handed to SQLITE-CALLBACK through
+      * sqlite3_exec's pArg parameter - see CBCTX. Re-zeroed before
+      * every database so one database's total can't leak into the
+      * next.
+           COPY CBCTX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT DBLISTFILE
+           IF NOT DBLIST-FILE-OK
+               MOVE "NO SUMDBLIST FILE FOUND - NOTHING TO SCAN"
+                   TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:10) TO RPT-RUN-DATE
+           OPEN OUTPUT FANRPT
+           MOVE SPACES TO RPT-LINE
+           STRING "FAN-OUT REPORT - RUN DATE " DELIMITED BY SIZE
+                  RPT-RUN-DATE                 DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           PERFORM 0100-READ-ENTRY
+           PERFORM UNTIL DBLIST-AT-EOF
+               ADD 1 TO DB-NUMBER
+               PERFORM 0200-SCAN-DB
+               PERFORM 0100-READ-ENTRY
+           END-PERFORM
+           CLOSE DBLISTFILE
+
+           PERFORM 0900-PRINT-CONSOLIDATED
+           CLOSE FANRPT
+
+           IF DB-NUMBER = 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-READ-ENTRY.
+           READ DBLISTFILE
+               AT END SET DBLIST-AT-EOF TO TRUE
+           END-READ.
+
+       0200-SCAN-DB.
+           MOVE ZERO TO CTX-SUM-RESULT
+           MOVE ZERO TO CTX-SUM-RESULT-2
+           MOVE ZERO TO CTX-ROW-COUNT
+           MOVE ZERO TO CTX-GROUP-COUNT
+           MOVE ZERO TO CTX-DUP-COUNT
+           MOVE ZERO TO CTX-SEEN-COUNT
+           MOVE ZERO TO CTX-NULL-COUNT
+           MOVE "N" TO CTX-DUP-CHECK-FLAG
+           MOVE "N" TO CTX-CHECKPOINT-FLAG
+           MOVE "N" TO CTX-SEEN-OVERFLOW-FLAG
+           MOVE "N" TO CTX-GROUP-OVERFLOW-FLAG
+
+           INSPECT DBLIST-DBNAME REPLACING TRAILING SPACE BY LOW-VALUE
+           SET DB TO NULL
+           SET ERR TO NULL
+           CALL "sqlite3_open" USING
+               BY REFERENCE DBLIST-DBNAME
+               BY REFERENCE DB
+               RETURNING    RC
+           END-CALL
+
+           MOVE DB-NUMBER TO DB-NUMBER-EDITED
+           IF RC NOT = ZERO
+               STRING "DATABASE " DELIMITED BY SIZE
+                      DB-NUMBER-EDITED DELIMITED BY SIZE
+                      ": COULD NOT OPEN " DELIMITED BY SIZE
+                      DBLIST-DBNAME       DELIMITED BY SPACE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
+           ELSE
+               STRING "SELECT * FROM " DELIMITED BY SIZE
+                      DBLIST-TABLE-NAME DELIMITED BY SPACE
+                      ";"               DELIMITED BY SIZE
+                   INTO SQLQUERY
+               END-STRING
+
+               SET CALLBACK TO ADDRESS OF ENTRY "SQLITE-CALLBACK"
+               CALL "sqlite3_exec" USING
+                   BY VALUE     DB
+                   BY REFERENCE SQLQUERY
+                   BY VALUE     CALLBACK
+                   BY REFERENCE CB-CONTEXT
+                   BY REFERENCE ERR
+                   RETURNING RC
+               END-CALL
+
+               CALL "sqlite3_close" USING BY REFERENCE DB END-CALL
+
+               ADD CTX-SUM-RESULT TO GRAND-TOTAL
+               ADD CTX-ROW-COUNT  TO GRAND-ROWS
+
+               MOVE CTX-SUM-RESULT TO DB-TOTAL-EDITED
+               MOVE CTX-ROW-COUNT  TO DB-ROWS-EDITED
+               STRING "DATABASE " DELIMITED BY SIZE
+                      DB-NUMBER-EDITED DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      DBLIST-DBNAME DELIMITED BY SPACE
+                      " TOTAL/ROWS: " DELIMITED BY SIZE
+                      DB-TOTAL-EDITED DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      DB-ROWS-EDITED DELIMITED BY SIZE
+                   INTO LOG-TEXT
+               END-STRING
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+
+               MOVE SPACES TO RPT-LINE
+               STRING "DB " DELIMITED BY SIZE
+                      DB-NUMBER-EDITED DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      DBLIST-DBNAME DELIMITED BY SPACE
+                      "): TOTAL " DELIMITED BY SIZE
+                      DB-TOTAL-EDITED DELIMITED BY SIZE
+                      "   ROWS " DELIMITED BY SIZE
+                      DB-ROWS-EDITED DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
+
+       0900-PRINT-CONSOLIDATED.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-EDITED
+           MOVE GRAND-ROWS  TO GRAND-ROWS-EDITED
+           MOVE SPACES TO RPT-LINE
+           STRING "CONSOLIDATED TOTAL: " DELIMITED BY SIZE
+                  GRAND-TOTAL-EDITED     DELIMITED BY SIZE
+                  "   ROWS: "            DELIMITED BY SIZE
+                  GRAND-ROWS-EDITED      DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           STRING "FAN-OUT CONSOLIDATED TOTAL: " DELIMITED BY SIZE
+                  GRAND-TOTAL-EDITED              DELIMITED BY SIZE
+                  "   ROWS: "                      DELIMITED BY SIZE
+                  GRAND-ROWS-EDITED                DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT.
+
+       END PROGRAM FANOUT-DRIVER.
