@@ -2,101 +2,899 @@
        PROGRAM-ID. TEST-SUM.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "SUMPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO "SUMCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT TRENDLOG ASSIGN TO "SUMTREND"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TREND-FILE-STATUS.
+           SELECT SUMRPT ASSIGN TO "SUMRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT SUMOUT ASSIGN TO "SUMOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OUT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE.
+           COPY CBPARM.
 
-       WORKING-STORAGE SECTION.      
+       FD  SUMRPT.
+       01  RPT-LINE             PIC X(80).
+
+       FD  SUMOUT.
+           COPY CBSUMOUT.
+
+       FD  CKPTFILE.
+           COPY CBCKPT.
+
+       FD  TRENDLOG.
+           COPY CBTREND.
+
+       WORKING-STORAGE SECTION.
       * Declare variables for SQL connection
        01 DB                 POINTER.
        01 ERR                POINTER.
        01 SQLQUERY           PIC X(100).
-       01 DBNAME             PIC X(08).
+       01 DBNAME             PIC X(64) VALUE "test.db".
+       01 TABLE-NAME         PIC X(30) VALUE "TESTTABLE".
        01 RC                 PIC 9 COMP-5.
        01 CALLBACK           PROCEDURE-POINTER.
+       01 TXNSQL             PIC X(20).
+       01 TXN-RC             PIC 9 COMP-5.
+
+      * BEGIN TRANSACTION/COMMIT/ROLLBACK pass no callback and no
+      * pArg - a NULL PROCEDURE-POINTER and a spare pointer, not the
+      * bare figurative constant NULL, since GnuCOBOL's generated C
+      * dereferences a BY VALUE NULL as if it were a real argument.
+       01 NULL-CALLBACK      PROCEDURE-POINTER.
+       01 NULL-PARG          POINTER.
+
+      * Filter values for the query builder at 0305-BUILD-QUERY -
+      * overridden from the parameter file the same way DBNAME and
+      * TABLE-NAME are, so an operator can filter a run without a
+      * recompile.
+       01 FILTER-START-DATE  PIC X(10) VALUE SPACES.
+       01 FILTER-END-DATE    PIC X(10) VALUE SPACES.
+       01 FILTER-STATUS      PIC X(10) VALUE SPACES.
+       01 SQLQUERY-PTR       PIC 999.
+       01 WHERE-ADDED-FLAG   PIC X VALUE "N".
+           88 WHERE-ADDED        VALUE "Y".
+
+      * MAIN's dispatcher signature requires a COLUMN-ID even for
+      * AVERAGE, which doesn't use one - a throwaway field, not a
+      * real column value.
+       01 AVG-DUMMY-COLUMN-ID PIC X(9) VALUE SPACES.
+       01 AVG-OP-CODE         PIC X(7).
+       01 MIN-RESULT-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+       01 MAX-RESULT-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+       01 AVG-RESULT-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+
+      * Backend selector - "SQLITE" (default) or "DB2" - read from
+      * the parameter file so the same compiled driver can reconcile
+      * against either database without a recompile.
+       01 DBTYPE             PIC X(6) VALUE "SQLITE".
+
+       01 PARM-FILE-STATUS   PIC XX.
+           88 PARM-FILE-OK      VALUE "00".
+           88 PARM-FILE-MISSING VALUE "35".
+
+       01 RPT-FILE-STATUS    PIC XX.
+           88 RPT-FILE-OK       VALUE "00".
+
+       01 OUT-FILE-STATUS    PIC XX.
+           88 OUT-FILE-OK       VALUE "00".
+
+       01 CKPT-FILE-STATUS   PIC XX.
+           88 CKPT-FILE-OK      VALUE "00".
+
+       01 TREND-FILE-STATUS  PIC XX.
+           88 TREND-FILE-OK      VALUE "00".
+       01 TREND-EOF-FLAG     PIC X VALUE "N".
+           88 TREND-AT-EOF       VALUE "Y".
+       01 TREND-RUN-COUNT    PIC 9(9) VALUE 0.
+       01 TREND-TOTAL-SUM    PIC S9(9) COMP-3 VALUE 0.
+       01 TREND-AVERAGE      PIC S9(9) COMP-3 VALUE 0.
+       01 TREND-VARIANCE-PCT PIC 9(5)V99 COMP-3 VALUE 0.
+       01 TREND-AVG-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+       01 TREND-VARIANCE-EDITED PIC ZZZZ9.99.
+
+      * "Y" resumes a scan from the last key SQLITE-CALLBACK
+      * checkpointed instead of starting the table over from the top.
+       01 RESTART-MODE-FLAG  PIC X VALUE "N".
+           88 RESTART-MODE-ON    VALUE "Y".
+       01 RESTART-LAST-KEY   PIC X(9) VALUE SPACES.
 
-      * RESULTS
-       01  SUM-RESULT        PIC 9(4) VALUE 0.
-
-       LINKAGE SECTION.
-       01 CALLL.
-           02 ARGC              PIC 99 COMP-5.
-           02 NOTUSED           POINTER.
-           02 ARGV.
-               03  FIRSTCOLUMN  POINTER.
-               03  SECONDCOLUMN POINTER.
-           02 AZCOLNAME         POINTER.
-           
-       01 COLUMN-ID         PIC 999.
-       01 COLUMN-NAME       PIC X(20).
+      * "Y" turns on duplicate-key detection during the scan.
+       01 DUP-CHECK-FLAG     PIC X VALUE "N".
+           88 DUP-CHECK-REQUESTED VALUE "Y".
+       01 DUP-COUNT-EDITED   PIC ZZZ,ZZ9.
+       01 NULL-COUNT-EDITED  PIC ZZZ,ZZ9.
+
+      * Print-report work fields
+       01 RPT-RUN-DATE       PIC X(10).
+       01 RPT-TOTAL-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+       01 RPT-COUNT-EDITED   PIC ZZZ,ZZ9.
+       01 SQLITE-TOTAL-EDITED PIC -ZZZ,ZZZ,ZZ9.
+       01 DB2-TOTAL-EDITED    PIC -ZZZ,ZZZ,ZZ9.
+       01 SUM-RESULT-EDITED   PIC -ZZZ,ZZZ,ZZ9.
+       01 SUM-RESULT-2-EDITED PIC -ZZZ,ZZZ,ZZ9.
+       01 LOG-TEXT            PIC X(80).
+       01 GRP-RPT-IDX          PIC 99 COMP-5.
+       01 GRP-TOTAL-EDITED     PIC -ZZZ,ZZZ,ZZ9.
+       01 GRP-ROWS-EDITED      PIC ZZZ,ZZ9.
+       01 ROW-COUNT          PIC 9(9) VALUE 0.
+           88 NO-ROWS-FOUND      VALUE 0.
+
+      * Accumulator context handed to SQLITE-CALLBACK through
+      * sqlite3_exec's pArg parameter - see CBCTX.
+           COPY CBCTX.
+
+      * RESULTS - signed so a negative adjustment or reversal row in
+      * the source table reconciles correctly instead of losing its
+      * sign.
+       01  SUM-RESULT        PIC S9(9) COMP-3 VALUE 0.
+       01  SUM-RESULT-2      PIC S9(9) COMP-3 VALUE 0.
+
+      * Expected total, overridable from the parameter file so a
+      * change in test data never requires a recompile.
+       01  EXPECTED-SUM      PIC S9(9) COMP-3 VALUE 5050.
+
+      * Reconciliation fields, used only when DBTYPE = "BOTH" to run
+      * the sqlite and DB2 scans back to back and compare them.
+       01  SQLITE-TOTAL      PIC S9(9) COMP-3 VALUE 0.
+       01  SQLITE-ROWS       PIC 9(9) VALUE 0.
+       01  DB2-TOTAL         PIC S9(9) COMP-3 VALUE 0.
+       01  DB2-ROWS          PIC 9(9) VALUE 0.
+       01  RECON-STATUS      PIC X VALUE "N".
+           88 RECON-MISMATCH     VALUE "Y".
+      * RC gets overwritten by the DB2 call that follows the sqlite
+      * scan in 0320-RECONCILE-BACKENDS, so the sqlite side's RC has
+      * to be captured here before that happens or a sqlite failure
+      * is masked whenever the DB2 call afterward succeeds.
+       01  SQLITE-RC         PIC 9 COMP-5 VALUE 0.
+
+      * DB2 connection settings - see CBCONN. Defaulted here, then
+      * overridden from the parameter file at 0100-READ-PARAMETERS.
+           COPY CBCONN.
 
        PROCEDURE DIVISION.
-           SET DB           TO NULL
-           SET ERR          TO NULL
-           SET NOTUSED      TO NULL
-           SET FIRSTCOLUMN  TO NULL
-           SET SECONDCOLUMN TO NULL
-           SET AZCOLNAME    TO NULL
-
-           MOVE Z"test.db" TO DBNAME
-
-           DISPLAY "RUNNING sqlite3_open"
-      * Connect to SQL database
-           CALL "sqlite3_open" USING
-               BY REFERENCE  DBNAME
-               BY REFERENCE  DB
-               RETURNING     RC
-           END-CALL
 
+       0000-MAIN-LOGIC.
+           PERFORM 0100-READ-PARAMETERS
+           PERFORM 0200-OPEN-DATABASE
            IF RC NOT = ZERO
-               DISPLAY "ERROR OPENING DATABASE."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 0300-RUN-QUERY
+               PERFORM 0400-CHECK-RESULT
+      * A hard query failure (RETURN-CODE 8 out of 0400-CHECK-RESULT)
+      * means SUM-RESULT/ROW-COUNT never reflect a real scan - skip
+      * the report, extract and trend steps instead of appending a
+      * bogus zero total to SUMTREND's history or writing a SUMOUT
+      * record as if it were official output. RETURN-CODE 4 (no rows
+      * found, or a BOTH-mode reconciliation mismatch) is a completed
+      * run with a result worth reporting, so those still go through.
+               IF RETURN-CODE NOT = 8
+                   PERFORM 0500-PRINT-REPORT
+                   PERFORM 0600-WRITE-EXTRACT
+                   PERFORM 0700-CHECK-TREND
+               END-IF
+               PERFORM 0900-CLOSE-DATABASE
+           END-IF
+           STOP RUN.
+
+       0100-READ-PARAMETERS.
+      * Read the database path, table and filter from an external
+      * parameter file (DD/env name SUMPARM) so pointing this job at
+      * a different table never requires a recompile. No parameter
+      * file present just means we keep the built-in defaults above.
+           MOVE "localhost" TO CONN-HOST
+           MOVE 50000       TO CONN-PORT
+           MOVE "TOTO"      TO CONN-DATABASE
+
+           OPEN INPUT PARMFILE
+           IF PARM-FILE-OK
+               READ PARMFILE
+               IF PARM-FILE-OK
+                   IF PARM-DBNAME NOT = SPACES
+                       MOVE PARM-DBNAME TO DBNAME
+                   END-IF
+                   IF PARM-TABLE-NAME NOT = SPACES
+                       MOVE PARM-TABLE-NAME TO TABLE-NAME
+                   END-IF
+                   IF PARM-EXPECTED-SUM NUMERIC AND
+                       PARM-EXPECTED-SUM NOT = ZERO
+                       MOVE PARM-EXPECTED-SUM TO EXPECTED-SUM
+                   END-IF
+                   IF PARM-FILTER-START-DATE NOT = SPACES
+                       MOVE PARM-FILTER-START-DATE TO FILTER-START-DATE
+                   END-IF
+                   IF PARM-FILTER-END-DATE NOT = SPACES
+                       MOVE PARM-FILTER-END-DATE TO FILTER-END-DATE
+                   END-IF
+                   IF PARM-FILTER-STATUS NOT = SPACES
+                       MOVE PARM-FILTER-STATUS TO FILTER-STATUS
+                   END-IF
+                   IF PARM-DBTYPE NOT = SPACES
+                       MOVE PARM-DBTYPE TO DBTYPE
+                   END-IF
+                   IF PARM-DB-HOST NOT = SPACES
+                       MOVE PARM-DB-HOST TO CONN-HOST
+                   END-IF
+                   IF PARM-DB-PORT NUMERIC AND PARM-DB-PORT NOT = ZERO
+                       MOVE PARM-DB-PORT TO CONN-PORT
+                   END-IF
+                   IF PARM-DB-DATABASE NOT = SPACES
+                       MOVE PARM-DB-DATABASE TO CONN-DATABASE
+                   END-IF
+                   IF PARM-RESTART-MODE = "Y"
+                       SET RESTART-MODE-ON TO TRUE
+                   END-IF
+                   IF PARM-DUP-CHECK = "Y"
+                       SET DUP-CHECK-REQUESTED TO TRUE
+                   END-IF
+               END-IF
+               CLOSE PARMFILE
+           ELSE
+               MOVE "NO SUMPARM FILE FOUND, USING DEFAULTS" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF
+
+      * sqlite3_open wants a null-terminated C string.
+           INSPECT DBNAME REPLACING TRAILING SPACE BY LOW-VALUE.
+
+           IF RESTART-MODE-ON
+               PERFORM 0110-READ-CHECKPOINT
+           END-IF.
+
+       0110-READ-CHECKPOINT.
+      * Resume mode - pick the last run's checkpoint back up instead
+      * of starting the table over from the top. No checkpoint file
+      * just means there is nothing to resume from, so the scan
+      * starts at the beginning like a normal run.
+           OPEN INPUT CKPTFILE
+           IF CKPT-FILE-OK
+               READ CKPTFILE
+               IF CKPT-FILE-OK
+                   MOVE CKPT-SUM-RESULT   TO CTX-SUM-RESULT
+                   MOVE CKPT-SUM-RESULT-2 TO CTX-SUM-RESULT-2
+                   MOVE CKPT-ROW-COUNT    TO CTX-ROW-COUNT
+                   MOVE CKPT-LAST-KEY     TO RESTART-LAST-KEY
+                   MOVE "RESUMING FROM CHECKPOINT" TO LOG-TEXT
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               END-IF
+               CLOSE CKPTFILE
+           ELSE
+               MOVE "NO CHECKPOINT FOUND, STARTING FROM THE TOP"
+                   TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF.
+
+       0200-OPEN-DATABASE.
+           MOVE ZERO TO CTX-GROUP-COUNT
+           MOVE ZERO TO CTX-DUP-COUNT
+           MOVE ZERO TO CTX-SEEN-COUNT
+           MOVE ZERO TO CTX-NULL-COUNT
+           MOVE "N" TO CTX-SEEN-OVERFLOW-FLAG
+           MOVE "N" TO CTX-GROUP-OVERFLOW-FLAG
+           IF DUP-CHECK-REQUESTED
+               MOVE "Y" TO CTX-DUP-CHECK-FLAG
+           ELSE
+               MOVE "N" TO CTX-DUP-CHECK-FLAG
+           END-IF
+      * Sentinels so the first row's value always replaces them -
+      * 999999999 is the largest value CTX-MIN-RESULT/CTX-MAX-RESULT
+      * can hold (PIC S9(9)), so either end of the range starts out
+      * beaten by any real row. Not part of the checkpoint record, so
+      * a restarted run still starts these fresh.
+           MOVE 999999999  TO CTX-MIN-RESULT
+           MOVE -999999999 TO CTX-MAX-RESULT
+           MOVE ZERO TO CTX-AVG-RESULT
+           SET CHECKPOINT-ON TO TRUE
+           IF NOT RESTART-MODE-ON
+      * A fresh (non-restart) run starts the totals over - a
+      * restarted run keeps what 0110-READ-CHECKPOINT already moved
+      * in from last time.
+               MOVE ZERO TO CTX-SUM-RESULT
+               MOVE ZERO TO CTX-SUM-RESULT-2
+               MOVE ZERO TO CTX-ROW-COUNT
+           END-IF
+
+           IF DBTYPE = "DB2"
+      * DB2-BACKEND manages its own CONNECT - nothing to open here.
+               MOVE ZERO TO RC
+           ELSE
+               SET DB  TO NULL
+               SET ERR TO NULL
+
+               MOVE "RUNNING sqlite3_open" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "sqlite3_open" USING
+                   BY REFERENCE  DBNAME
+                   BY REFERENCE  DB
+                   RETURNING     RC
+               END-CALL
+
+               IF RC NOT = ZERO
+                   MOVE "ERROR OPENING DATABASE." TO LOG-TEXT
+               ELSE
+                   MOVE "DATABASE OPENED." TO LOG-TEXT
+               END-IF
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF.
+
+       0300-RUN-QUERY.
+           EVALUATE DBTYPE
+               WHEN "DB2"
+                   CALL "DB2-BACKEND" USING
+                       BY REFERENCE TABLE-NAME
+                       BY REFERENCE CONN-PARMS
+                       BY REFERENCE CB-CONTEXT
+                       BY REFERENCE RC
+                   END-CALL
+                   MOVE CTX-SUM-RESULT   TO SUM-RESULT
+                   MOVE CTX-SUM-RESULT-2 TO SUM-RESULT-2
+                   MOVE CTX-ROW-COUNT    TO ROW-COUNT
+               WHEN "BOTH"
+                   PERFORM 0320-RECONCILE-BACKENDS
+               WHEN OTHER
+                   PERFORM 0310-RUN-SQLITE-QUERY
+                   MOVE CTX-SUM-RESULT   TO SUM-RESULT
+                   MOVE CTX-SUM-RESULT-2 TO SUM-RESULT-2
+                   MOVE CTX-ROW-COUNT    TO ROW-COUNT
+           END-EVALUATE.
+
+       0305-BUILD-QUERY.
+      * Assembles SQLQUERY from the filter parameters read at
+      * 0100-READ-PARAMETERS instead of a fixed literal, so an
+      * operator can filter a run by date range or status without a
+      * recompile - the same STRING-based assembly DB2-CONNECTION
+      * already uses in the DB2 backend.
+           MOVE SPACES TO SQLQUERY
+           MOVE 1      TO SQLQUERY-PTR
+           MOVE "N"    TO WHERE-ADDED-FLAG
+
+           STRING "SELECT * FROM " DELIMITED BY SIZE
+                  TABLE-NAME       DELIMITED BY SPACE
+               INTO SQLQUERY
+               WITH POINTER SQLQUERY-PTR
+           END-STRING
+
+           IF FILTER-START-DATE NOT = SPACES
+               PERFORM 0306-APPEND-WHERE-KEYWORD
+               STRING "DATE >= '"        DELIMITED BY SIZE
+                      FILTER-START-DATE  DELIMITED BY SPACE
+                      "'"                DELIMITED BY SIZE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
+           END-IF
+
+           IF FILTER-END-DATE NOT = SPACES
+               PERFORM 0306-APPEND-WHERE-KEYWORD
+               STRING "DATE <= '"        DELIMITED BY SIZE
+                      FILTER-END-DATE    DELIMITED BY SPACE
+                      "'"                DELIMITED BY SIZE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
+           END-IF
+
+           IF FILTER-STATUS NOT = SPACES
+               PERFORM 0306-APPEND-WHERE-KEYWORD
+               STRING "STATUS = '"       DELIMITED BY SIZE
+                      FILTER-STATUS      DELIMITED BY SPACE
+                      "'"                DELIMITED BY SIZE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
+           END-IF
+
+      * Restart mode resumes after the last committed key instead of
+      * reprocessing rows the prior run already summed.
+           IF RESTART-MODE-ON AND RESTART-LAST-KEY NOT = SPACES
+               PERFORM 0306-APPEND-WHERE-KEYWORD
+               STRING "ID > "            DELIMITED BY SIZE
+                      RESTART-LAST-KEY   DELIMITED BY SPACE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
+           END-IF
+
+           STRING ";" DELIMITED BY SIZE
+               INTO SQLQUERY
+               WITH POINTER SQLQUERY-PTR
+           END-STRING.
+
+       0306-APPEND-WHERE-KEYWORD.
+      * First filter gets " WHERE ", every filter after it gets
+      * " AND " so any combination of filters joins correctly.
+           IF WHERE-ADDED
+               STRING " AND " DELIMITED BY SIZE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
            ELSE
-               DISPLAY "DATABASE OPENED."
+               STRING " WHERE " DELIMITED BY SIZE
+                   INTO SQLQUERY
+                   WITH POINTER SQLQUERY-PTR
+               END-STRING
+               SET WHERE-ADDED TO TRUE
+           END-IF.
+
+       0310-RUN-SQLITE-QUERY.
+      * SQLITE-CALLBACK is the one shared callback implementation -
+      * no need for TEST-SUM to carry its own copy of it.
+           SET CALLBACK TO ADDRESS OF ENTRY "SQLITE-CALLBACK"
+
+           MOVE "BEGIN TRANSACTION;" TO TXNSQL
+           INSPECT TXNSQL REPLACING TRAILING SPACE BY LOW-VALUE
+           SET NULL-CALLBACK TO NULL
+           SET NULL-PARG     TO NULL
+           CALL "sqlite3_exec" USING
+               BY VALUE     DB
+               BY REFERENCE TXNSQL
+               BY VALUE     NULL-CALLBACK
+               BY REFERENCE NULL-PARG
+               BY REFERENCE ERR
+               RETURNING TXN-RC
+           END-CALL
+
+           IF TXN-RC NOT = ZERO
+               MOVE "BEGIN TRANSACTION FAILED" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
            END-IF
 
-           SET CALLBACK TO ADDRESS OF ENTRY "CALLBACK"
+           PERFORM 0305-BUILD-QUERY
 
-           MOVE "SELECT * FROM TESTTABLE;" TO SQLQUERY
-           
            CALL "sqlite3_exec" USING
                BY VALUE     DB
                BY REFERENCE SQLQUERY
                BY VALUE     CALLBACK
-               BY VALUE     0
+               BY REFERENCE CB-CONTEXT
                BY REFERENCE ERR
                RETURNING RC
-      *    END-CALL
-           
-      *    CALL "MAIN" USING BY REFERENCE COLUMN-ID, SUM-RESULT
-
-           DISPLAY "SUM-RESULT: " SUM-RESULT
-      * Check result
-           IF SUM-RESULT NOT = 5050 THEN
-               DISPLAY "Test failed: invalid result"
-               CALL "TEST-FAILED"
+           END-CALL
+
+           IF RC NOT = ZERO
+               MOVE "ROLLBACK;" TO TXNSQL
+               MOVE "QUERY FAILED, ROLLING BACK TRANSACTION" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
            ELSE
-               DISPLAY "Test passed"
+               MOVE "COMMIT;" TO TXNSQL
+      * Average is derived from the running total and row count this
+      * same scan just built, not a per-row accumulator like SUM/MIN/
+      * MAX, so it's computed once here instead of from the callback.
+               MOVE "AVERAGE" TO AVG-OP-CODE
+               CALL "MAIN" USING BY REFERENCE AVG-DUMMY-COLUMN-ID,
+                                               CTX-SUM-RESULT,
+                                               CTX-ROW-COUNT,
+                                               CTX-AVG-RESULT,
+                                               AVG-OP-CODE
            END-IF
+           INSPECT TXNSQL REPLACING TRAILING SPACE BY LOW-VALUE
+           SET NULL-CALLBACK TO NULL
+           SET NULL-PARG     TO NULL
+           CALL "sqlite3_exec" USING
+               BY VALUE     DB
+               BY REFERENCE TXNSQL
+               BY VALUE     NULL-CALLBACK
+               BY REFERENCE NULL-PARG
+               BY REFERENCE ERR
+               RETURNING TXN-RC
+           END-CALL
+
+           IF TXN-RC NOT = ZERO
+               MOVE "COMMIT/ROLLBACK FAILED" TO LOG-TEXT
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
+           END-IF.
 
-      * Disconnect from SQL databaseTOTO
-           CALL "sqlite3_close" USING
-               BY REFERENCE DB
+       0320-RECONCILE-BACKENDS.
+      * Run the same table through both backends and flag any
+      * mismatch, so a real behavioral difference between the two
+      * paths turns up before we commit to migrating off either one.
+           PERFORM 0310-RUN-SQLITE-QUERY
+           MOVE RC              TO SQLITE-RC
+           MOVE CTX-SUM-RESULT TO SQLITE-TOTAL
+           MOVE CTX-ROW-COUNT  TO SQLITE-ROWS
+
+           MOVE ZERO TO CTX-SUM-RESULT
+           MOVE ZERO TO CTX-SUM-RESULT-2
+           MOVE ZERO TO CTX-ROW-COUNT
+      * CTX-GROUP-COUNT/CTX-GROUPS deliberately NOT reset here - the
+      * sqlite pass's group-by subtotals are what the report prints
+      * below, and DB2-BACKEND does not populate them.
+           CALL "DB2-BACKEND" USING
+               BY REFERENCE TABLE-NAME
+               BY REFERENCE CONN-PARMS
+               BY REFERENCE CB-CONTEXT
+               BY REFERENCE RC
            END-CALL
+           MOVE CTX-SUM-RESULT TO DB2-TOTAL
+           MOVE CTX-ROW-COUNT  TO DB2-ROWS
 
-           STOP RUN.
+           IF SQLITE-TOTAL = DB2-TOTAL AND SQLITE-ROWS = DB2-ROWS
+               MOVE "N" TO RECON-STATUS
+           ELSE
+               MOVE "Y" TO RECON-STATUS
+           END-IF
+
+      * Report against the sqlite side, which is the existing
+      * baseline the expected-value check was written against.
+           MOVE SQLITE-TOTAL TO SUM-RESULT
+           MOVE SQLITE-ROWS  TO ROW-COUNT
+
+      * Combine both legs' return codes before 0400-CHECK-RESULT
+      * inspects RC - a sqlite-side failure must not be masked just
+      * because the DB2 call that ran afterward came back clean.
+           IF SQLITE-RC NOT = ZERO OR RC NOT = ZERO
+               MOVE 8 TO RC
+           ELSE
+               MOVE ZERO TO RC
+           END-IF.
+
+       0400-CHECK-RESULT.
+           IF RC NOT = ZERO
+      * SQLQUERY is only ever built by 0305-BUILD-QUERY, reached
+      * from the sqlite path - DBTYPE = "DB2" never touches it, so
+      * logging it there would just be stale/blank content instead
+      * of anything diagnostic about the actual DB2 failure.
+               IF DBTYPE = "DB2"
+                   STRING "ERROR RUNNING DB2 QUERY FOR TABLE: "
+                          DELIMITED BY SIZE
+                          TABLE-NAME DELIMITED BY SPACE
+                       INTO LOG-TEXT
+                   END-STRING
+               ELSE
+                   STRING "ERROR EXECUTING QUERY: " DELIMITED BY SIZE
+                          SQLQUERY                  DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+               END-IF
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               CALL "ALERT-NOTIFY" USING BY REFERENCE LOG-TEXT
+               CALL "TEST-FAILED"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF NO-ROWS-FOUND
+      * A zero ROW-COUNT means the query matched nothing - a
+      * different condition from a matched row summing to zero, and
+      * one the caller needs to be able to tell apart from a real
+      * test failure.
+                   STRING "NO ROWS FOUND FOR TABLE: " DELIMITED BY SIZE
+                          TABLE-NAME                  DELIMITED BY SPACE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE SUM-RESULT   TO SUM-RESULT-EDITED
+                   MOVE SUM-RESULT-2 TO SUM-RESULT-2-EDITED
+                   STRING "SUM-RESULT: " DELIMITED BY SIZE
+                          SUM-RESULT-EDITED DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   STRING "SUM-RESULT-2 (col 2): " DELIMITED BY SIZE
+                          SUM-RESULT-2-EDITED      DELIMITED BY SIZE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   IF CTX-DUP-COUNT > 0
+                       MOVE CTX-DUP-COUNT TO DUP-COUNT-EDITED
+                       STRING "DUPLICATE COLUMN-ID VALUES SEEN: "
+                              DELIMITED BY SIZE
+                              DUP-COUNT-EDITED DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   END-IF
+                   IF CTX-NULL-COUNT > 0
+                       MOVE CTX-NULL-COUNT TO NULL-COUNT-EDITED
+                       STRING "NULL COLUMNS SKIPPED: "
+                              DELIMITED BY SIZE
+                              NULL-COUNT-EDITED DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                   END-IF
+                   IF DBTYPE = "BOTH"
+                       MOVE SQLITE-TOTAL TO SQLITE-TOTAL-EDITED
+                       MOVE DB2-TOTAL    TO DB2-TOTAL-EDITED
+                       STRING "SQLITE TOTAL/ROWS: " DELIMITED BY SIZE
+                              SQLITE-TOTAL-EDITED    DELIMITED BY SIZE
+                              "/"                    DELIMITED BY SIZE
+                              SQLITE-ROWS            DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                       STRING "DB2    TOTAL/ROWS: " DELIMITED BY SIZE
+                              DB2-TOTAL-EDITED       DELIMITED BY SIZE
+                              "/"                    DELIMITED BY SIZE
+                              DB2-ROWS               DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                       IF RECON-MISMATCH
+                           MOVE "RECONCILIATION FAILED: TOTALS MISMATCH"
+                               TO LOG-TEXT
+                           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                           CALL "ALERT-NOTIFY" USING
+                               BY REFERENCE LOG-TEXT
+                           CALL "TEST-FAILED"
+                           MOVE 4 TO RETURN-CODE
+                       ELSE
+                           MOVE "RECONCILIATION PASSED" TO LOG-TEXT
+                           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                           MOVE 0 TO RETURN-CODE
+                       END-IF
+                   ELSE
+                       IF SUM-RESULT NOT = EXPECTED-SUM THEN
+                           MOVE "Test failed: invalid result"
+                               TO LOG-TEXT
+                           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                           CALL "ALERT-NOTIFY" USING
+                               BY REFERENCE LOG-TEXT
+                           CALL "TEST-FAILED"
+                           MOVE 4 TO RETURN-CODE
+                       ELSE
+                           MOVE "Test passed" TO LOG-TEXT
+                           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                           MOVE 0 TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
-      ******************************************************************
-       ENTRY "CALLBACK" USING   BY VALUE NOTUSED
-                                BY VALUE ARGC
-                                BY REFERENCE ARGV
-                                BY REFERENCE AZCOLNAME.
+       0500-PRINT-REPORT.
+      * Replaces raw DISPLAY output with a formatted print file
+      * (DD/env name SUMRPT) carrying a run-date header and an edited
+      * total/row-count detail line.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO RPT-RUN-DATE
+           MOVE SUM-RESULT TO RPT-TOTAL-EDITED
+           MOVE ROW-COUNT  TO RPT-COUNT-EDITED
 
-           SET ADDRESS OF COLUMN-ID TO FIRSTCOLUMN
-           SET ADDRESS OF COLUMN-NAME TO SECONDCOLUMN
-           DISPLAY "SQL > COLUMN-ID   : " COLUMN-ID
-      *    DISPLAY "SQL > COLUMN-NAME : " COLUMN-NAME
+           OPEN OUTPUT SUMRPT
+
+           MOVE SPACES TO RPT-LINE
+           STRING "SUMMATION REPORT - RUN DATE " DELIMITED BY SIZE
+                  RPT-RUN-DATE                   DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "TABLE: " DELIMITED BY SIZE
+                  TABLE-NAME DELIMITED BY SPACE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           IF NO-ROWS-FOUND
+               STRING "NO ROWS FOUND" DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+           ELSE
+               STRING "TOTAL: " DELIMITED BY SIZE
+                      RPT-TOTAL-EDITED DELIMITED BY SIZE
+                      "   ROWS: "      DELIMITED BY SIZE
+                      RPT-COUNT-EDITED DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+           END-IF
+           WRITE RPT-LINE
+
+      * AVERAGE/MIN-VAL/MAX-VAL only run out of the sqlite callback
+      * pass - DB2-BACKEND has no equivalent, so skip this section
+      * when DBTYPE is DB2-only.
+           IF NOT NO-ROWS-FOUND AND DBTYPE NOT = "DB2"
+               MOVE CTX-AVG-RESULT TO AVG-RESULT-EDITED
+               MOVE CTX-MIN-RESULT TO MIN-RESULT-EDITED
+               MOVE CTX-MAX-RESULT TO MAX-RESULT-EDITED
+
+               MOVE SPACES TO RPT-LINE
+               IF RESTART-MODE-ON
+      * CTX-MIN-RESULT/CTX-MAX-RESULT are reseeded fresh at
+      * 0200-OPEN-DATABASE on every run, checkpoint or not (see the
+      * comment there), so after a restart they only cover the
+      * resumed tail of the table, not the rows already committed
+      * before the checkpoint. Flag that on the report instead of
+      * letting the operator read them as whole-table figures.
+                   STRING "AVERAGE: " DELIMITED BY SIZE
+                          AVG-RESULT-EDITED DELIMITED BY SIZE
+                          "   MIN: "        DELIMITED BY SIZE
+                          MIN-RESULT-EDITED DELIMITED BY SIZE
+                          "   MAX: "        DELIMITED BY SIZE
+                          MAX-RESULT-EDITED DELIMITED BY SIZE
+                          "  (MIN/MAX PARTIAL)" DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+               ELSE
+                   STRING "AVERAGE: " DELIMITED BY SIZE
+                          AVG-RESULT-EDITED DELIMITED BY SIZE
+                          "   MIN: "        DELIMITED BY SIZE
+                          MIN-RESULT-EDITED DELIMITED BY SIZE
+                          "   MAX: "        DELIMITED BY SIZE
+                          MAX-RESULT-EDITED DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+               END-IF
+               WRITE RPT-LINE
+           END-IF
+
+           IF NOT NO-ROWS-FOUND AND
+              (CTX-DUP-COUNT > 0 OR CTX-NULL-COUNT > 0)
+               MOVE CTX-DUP-COUNT  TO DUP-COUNT-EDITED
+               MOVE CTX-NULL-COUNT TO NULL-COUNT-EDITED
+               MOVE SPACES TO RPT-LINE
+               STRING "DUPLICATES: " DELIMITED BY SIZE
+                      DUP-COUNT-EDITED  DELIMITED BY SIZE
+                      "   NULL COLUMNS: " DELIMITED BY SIZE
+                      NULL-COUNT-EDITED DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF
+
+           IF DBTYPE = "BOTH"
+               MOVE SQLITE-TOTAL TO SQLITE-TOTAL-EDITED
+               MOVE DB2-TOTAL    TO DB2-TOTAL-EDITED
+
+               MOVE SPACES TO RPT-LINE
+               STRING "SQLITE TOTAL/ROWS: " DELIMITED BY SIZE
+                      SQLITE-TOTAL-EDITED   DELIMITED BY SIZE
+                      "/"                   DELIMITED BY SIZE
+                      SQLITE-ROWS           DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               STRING "DB2 TOTAL/ROWS: " DELIMITED BY SIZE
+                      DB2-TOTAL-EDITED    DELIMITED BY SIZE
+                      "/"                 DELIMITED BY SIZE
+                      DB2-ROWS            DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               IF RECON-MISMATCH
+                   STRING "RECONCILIATION: MISMATCH" DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+               ELSE
+                   STRING "RECONCILIATION: MATCH" DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+               END-IF
+               WRITE RPT-LINE
+           END-IF
+
+      * Per-category subtotals, keyed on COLUMN-NAME, alongside the
+      * flat total above - CTX-GROUPS was filled in by the sqlite
+      * callback as it scanned the table.
+           IF NOT NO-ROWS-FOUND AND CTX-GROUP-COUNT > 0
+               MOVE SPACES TO RPT-LINE
+               STRING "GROUP SUBTOTALS:" DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+
+               PERFORM VARYING GRP-RPT-IDX FROM 1 BY 1
+                       UNTIL GRP-RPT-IDX > CTX-GROUP-COUNT
+                   MOVE CTX-GROUP-TOTAL(GRP-RPT-IDX) TO GRP-TOTAL-EDITED
+                   MOVE CTX-GROUP-ROWS(GRP-RPT-IDX)  TO GRP-ROWS-EDITED
+                   MOVE SPACES TO RPT-LINE
+                   STRING "  " DELIMITED BY SIZE
+                          CTX-GROUP-NAME(GRP-RPT-IDX) DELIMITED BY SPACE
+                          ": "               DELIMITED BY SIZE
+                          GRP-TOTAL-EDITED   DELIMITED BY SIZE
+                          "/"                DELIMITED BY SIZE
+                          GRP-ROWS-EDITED    DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+                   WRITE RPT-LINE
+               END-PERFORM
+           END-IF
+
+           CLOSE SUMRPT.
+
+       0600-WRITE-EXTRACT.
+      * One summary record per run so a downstream batch step can
+      * pick up the total without re-running the scan itself.
+           MOVE TABLE-NAME      TO OUT-TABLE-NAME
+           MOVE "ALL NUMERIC COLUMNS" TO OUT-COLUMN-NAME
+           MOVE SUM-RESULT      TO OUT-TOTAL
+           MOVE ROW-COUNT       TO OUT-ROW-COUNT
+           MOVE RPT-RUN-DATE    TO OUT-RUN-DATE
+
+           OPEN OUTPUT SUMOUT
+           WRITE SUMOUT-RECORD
+           CLOSE SUMOUT.
+
+       0700-CHECK-TREND.
+      * Compare today's total against the trailing average of every
+      * prior run's total in SUMTREND, and flag it when it strays past
+      * PARM-VARIANCE-PCT - a single bad EXPECTED-SUM comparison can't
+      * catch a total that is merely "unusual for this table" rather
+      * than outright wrong.
+           MOVE ZERO TO TREND-RUN-COUNT
+           MOVE ZERO TO TREND-TOTAL-SUM
+           MOVE "N"  TO TREND-EOF-FLAG
+
+           OPEN INPUT TRENDLOG
+           IF TREND-FILE-OK
+               PERFORM UNTIL TREND-AT-EOF
+                   READ TRENDLOG
+                       AT END
+                           SET TREND-AT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO TREND-RUN-COUNT
+                           ADD TREND-TOTAL TO TREND-TOTAL-SUM
+                   END-READ
+               END-PERFORM
+               CLOSE TRENDLOG
+           END-IF
+
+           IF TREND-RUN-COUNT > 0 AND PARM-VARIANCE-PCT > 0
+               COMPUTE TREND-AVERAGE ROUNDED =
+                   TREND-TOTAL-SUM / TREND-RUN-COUNT
+               IF TREND-AVERAGE NOT = ZERO
+                   COMPUTE TREND-VARIANCE-PCT ROUNDED =
+                       FUNCTION ABS(SUM-RESULT - TREND-AVERAGE) /
+                       FUNCTION ABS(TREND-AVERAGE) * 100
+                   IF TREND-VARIANCE-PCT > PARM-VARIANCE-PCT
+                       MOVE TREND-AVERAGE       TO TREND-AVG-EDITED
+                       MOVE TREND-VARIANCE-PCT  TO TREND-VARIANCE-EDITED
+                       STRING "TREND VARIANCE ALERT: "
+                                  DELIMITED BY SIZE
+                              TREND-VARIANCE-EDITED
+                                  DELIMITED BY SIZE
+                              "% OFF TRAILING AVERAGE "
+                                  DELIMITED BY SIZE
+                              TREND-AVG-EDITED
+                                  DELIMITED BY SIZE
+                           INTO LOG-TEXT
+                       END-STRING
+                       CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+                       CALL "ALERT-NOTIFY" USING
+                           BY REFERENCE LOG-TEXT
+                   END-IF
+               END-IF
+           END-IF
 
-      *        Call sum function
-           CALL "MAIN" USING BY REFERENCE COLUMN-ID, SUM-RESULT
+           MOVE RPT-RUN-DATE TO TREND-RUN-DATE
+           MOVE SUM-RESULT   TO TREND-TOTAL
+           MOVE ROW-COUNT    TO TREND-ROW-COUNT
+           OPEN EXTEND TRENDLOG
+           WRITE TREND-RECORD
+           CLOSE TRENDLOG.
 
-           GOBACK.
-       END PROGRAM.
\ No newline at end of file
+       0900-CLOSE-DATABASE.
+           IF DBTYPE NOT = "DB2"
+               CALL "sqlite3_close" USING
+                   BY REFERENCE DB
+                   RETURNING    RC
+               END-CALL
+      * A failed close (e.g. a statement handle still open) can leak
+      * a database handle across job steps - checked and logged the
+      * same way sqlite3_open's RC is, instead of being ignored.
+               IF RC NOT = ZERO
+                   MOVE "ERROR CLOSING DATABASE." TO LOG-TEXT
+               ELSE
+                   MOVE "DATABASE CLOSED." TO LOG-TEXT
+               END-IF
+               CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-IF.
+       END PROGRAM TEST-SUM.
