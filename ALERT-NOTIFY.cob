@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERT-NOTIFY.
+
+      *****************************************************************
+      * ALERT-NOTIFY - raises a test-failure alert beyond the existing
+      * CALL "TEST-FAILED" signal and LOGGER narrative line. TEST-FAILED
+      * only trips whatever the linked-in test harness does with it,
+      * and RUNLOG is a firehose of every message the run produced -
+      * neither is something a paging or monitoring tool should have
+      * to watch on its own. This writes the same failure text to its
+      * own persistent, append-only file (TESTALRT) that a monitor can
+      * tail in isolation, and echoes it to SYSOUT tagged ALERT so it
+      * stands out from ordinary run narration on the console too.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALERTLOG ASSIGN TO "TESTALRT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ALERT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALERTLOG.
+      * Wide enough for "[" + ALERT-JOB-ID(8) + "] " + ALERT-TIMESTAMP
+      * (16) + "  ALERT: "(9) + ALERT-MESSAGE(80) = 116 bytes, so the
+      * alert text below never gets its tail silently truncated.
+       01  ALERT-REC             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      * Held across calls - this subprogram is static, so the alert
+      * file stays open for the life of the run instead of being
+      * opened and closed for every alert raised.
+       01 ALERT-FILE-STATUS      PIC XX.
+       01 ALERT-OPEN-FLAG        PIC X VALUE "N".
+           88 ALERT-IS-OPEN          VALUE "Y".
+       01 ALERT-JOB-ID           PIC X(8).
+       01 ALERT-TIMESTAMP        PIC X(16).
+       01 ALERT-LINE             PIC X(120).
+
+       LINKAGE SECTION.
+           COPY CBALERT.
+
+       PROCEDURE DIVISION USING BY REFERENCE ALERT-MESSAGE.
+
+           IF NOT ALERT-IS-OPEN
+               ACCEPT ALERT-JOB-ID FROM ENVIRONMENT "JOBID"
+               IF ALERT-JOB-ID = SPACES
+                   MOVE "TESTSUM" TO ALERT-JOB-ID
+               END-IF
+               OPEN EXTEND ALERTLOG
+               SET ALERT-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:16) TO ALERT-TIMESTAMP
+           STRING "[" DELIMITED BY SIZE
+                  ALERT-JOB-ID   DELIMITED BY SPACE
+                  "] "           DELIMITED BY SIZE
+                  ALERT-TIMESTAMP DELIMITED BY SIZE
+                  "  ALERT: "    DELIMITED BY SIZE
+                  ALERT-MESSAGE  DELIMITED BY SIZE
+               INTO ALERT-LINE
+           END-STRING
+
+           DISPLAY ALERT-LINE
+           WRITE ALERT-REC FROM ALERT-LINE
+
+           GOBACK.
+       END PROGRAM ALERT-NOTIFY.
