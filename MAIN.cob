@@ -1,19 +1,105 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN. 
+       PROGRAM-ID. MAIN.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 TEST-A PIC 999.
+       01 LOG-TEXT           PIC X(80).
+       01 SUM-RESULT-EDITED  PIC -ZZZZZZZZ9.
+       01 FUNC-REGISTRY-LOADED-FLAG PIC X VALUE "N".
+           88 FUNC-REGISTRY-LOADED   VALUE "Y".
+      * Logical-name-to-PROGRAM-ID lookup table for the EVALUATE
+      * below - see CBFUNCR.
+           COPY CBFUNCR.
        LINKAGE SECTION.
-       01 SUM-RESULT        PIC 9(5).
-       01 COLUMN-ID         PIC X(3).
+      * SUM-RESULT, ROW-COUNT-LK, AVG-RESULT and OPERATION-CODE come
+      * from CBCALLBK, along with the rest of the shared calling
+      * convention it documents - no separate local declaration here
+      * to drift out of sync with CBCTX.
+           COPY CBCALLBK.
 
-       PROCEDURE DIVISION USING BY REFERENCE COLUMN-ID, 
-                                             SUM-RESULT.
-      * Calculate sum of array elements
-           DISPLAY "MAIN > SUM-RESULT : " SUM-RESULT
-           DISPLAY "MAIN > COLUMN-ID : "  COLUMN-ID
-      *    ADD COLUMN-ID TO SUM-RESULT
+       PROCEDURE DIVISION USING BY REFERENCE COLUMN-ID,
+                                             SUM-RESULT,
+                                             ROW-COUNT-LK,
+                                             AVG-RESULT,
+                                             OPERATION-CODE.
+
+       0000-MAIN-LOGIC.
+      * Dispatch to the statistic module OPERATION-CODE selects,
+      * instead of the dead commented-out ADD this paragraph used to
+      * carry next to a DISPLAY-only stub. SUM-RESULT is the single
+      * accumulator slot every statistic is aliased onto by its
+      * caller - ROW-COUNT-LK and AVG-RESULT only matter for AVERAGE.
+           IF NOT FUNC-REGISTRY-LOADED
+               PERFORM 0100-LOAD-FUNC-REGISTRY
+           END-IF
+
+           MOVE SUM-RESULT TO SUM-RESULT-EDITED
+           STRING "MAIN > SUM-RESULT : " DELIMITED BY SIZE
+                  SUM-RESULT-EDITED      DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+
+           STRING "MAIN > COLUMN-ID : " DELIMITED BY SIZE
+                  COLUMN-ID             DELIMITED BY SIZE
+               INTO LOG-TEXT
+           END-STRING
+           CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+
+           EVALUATE TRUE
+               WHEN OP-IS-SUM
+                   MOVE "SUM" TO FUNC-LOOKUP-NAME
+                   PERFORM 0200-RESOLVE-FUNCTION
+                   CALL FUNC-TARGET USING BY REFERENCE COLUMN-ID,
+                                                        SUM-RESULT
+               WHEN OP-IS-MIN
+                   MOVE "MIN" TO FUNC-LOOKUP-NAME
+                   PERFORM 0200-RESOLVE-FUNCTION
+                   CALL FUNC-TARGET USING BY REFERENCE COLUMN-ID,
+                                                        SUM-RESULT
+               WHEN OP-IS-MAX
+                   MOVE "MAX" TO FUNC-LOOKUP-NAME
+                   PERFORM 0200-RESOLVE-FUNCTION
+                   CALL FUNC-TARGET USING BY REFERENCE COLUMN-ID,
+                                                        SUM-RESULT
+               WHEN OP-IS-AVERAGE
+                   MOVE "AVERAGE" TO FUNC-LOOKUP-NAME
+                   PERFORM 0200-RESOLVE-FUNCTION
+                   CALL FUNC-TARGET USING BY REFERENCE SUM-RESULT,
+                                                        ROW-COUNT-LK,
+                                                        AVG-RESULT
+               WHEN OTHER
+                   MOVE "MAIN > UNKNOWN OPERATION-CODE" TO LOG-TEXT
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+           END-EVALUATE
 
            EXIT PROGRAM.
+
+       0100-LOAD-FUNC-REGISTRY.
+      * Populated by MOVE, not by per-occurrence VALUE clauses - a
+      * COBOL OCCURS table can't carry a distinct VALUE per entry.
+           MOVE "SUM"     TO FUNC-LOGICAL-NAME(1)
+           MOVE "SUM"     TO FUNC-PROGRAM-NAME(1)
+           MOVE "MIN"     TO FUNC-LOGICAL-NAME(2)
+           MOVE "MIN-VAL" TO FUNC-PROGRAM-NAME(2)
+           MOVE "MAX"     TO FUNC-LOGICAL-NAME(3)
+           MOVE "MAX-VAL" TO FUNC-PROGRAM-NAME(3)
+           MOVE "AVERAGE" TO FUNC-LOGICAL-NAME(4)
+           MOVE "AVERAGE" TO FUNC-PROGRAM-NAME(4)
+           SET FUNC-REGISTRY-LOADED TO TRUE.
+
+       0200-RESOLVE-FUNCTION.
+           SET FUNC-IDX TO 1
+           SEARCH FUNC-ENTRY
+               AT END
+                   STRING "MAIN > NO REGISTRY ENTRY FOR "
+                              DELIMITED BY SIZE
+                          FUNC-LOOKUP-NAME DELIMITED BY SPACE
+                       INTO LOG-TEXT
+                   END-STRING
+                   CALL "LOGGER" USING BY REFERENCE LOG-TEXT
+               WHEN FUNC-LOGICAL-NAME(FUNC-IDX) = FUNC-LOOKUP-NAME
+                   SET FUNC-TARGET TO ENTRY FUNC-PROGRAM-NAME(FUNC-IDX)
+           END-SEARCH.
