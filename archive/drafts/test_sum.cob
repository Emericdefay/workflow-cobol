@@ -0,0 +1,157 @@
+      * SUPERSEDED DRAFT - kept for history only, not part of the
+      * buildable set and not compiled by anything. TEST-SUM.cob in
+      * the top-level directory is the production driver, covering
+      * this draft's EXEC SQL/DB2 path through its own DBTYPE switch
+      * and DB2-BACKEND subprogram (see 017-019). This draft and
+      * test_sum_db2.cob alongside it are two early forks of the same
+      * scenario that drifted apart (SQL- vs DB2- prefixed fields,
+      * ocsqlite_close vs CONNECT RESET) before that consolidation;
+      * both share the PROGRAM-ID TEST-SUM, so neither may be compiled
+      * into a build alongside the production copy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-SUM.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  ROW-COUNT PIC 9(4) VALUE 0.
+      * Signed so a negative adjustment or reversal row reconciles
+      * correctly instead of losing its sign.
+       01  FETCHED-VALUE PIC S9(4) COMP-3 VALUE 0.
+       01  RESULT PIC S9(4) COMP-3 VALUE 0.
+
+      * Sized off the actual row count instead of a fixed 5 - a table
+      * with more rows than that used to silently overflow ITEM's
+      * subscript range.
+       01  TEST-ARRAY.
+           05  ITEM PIC S9(4) COMP-3 VALUE 0
+               OCCURS 1 TO 1000 TIMES DEPENDING ON ROW-COUNT.
+
+      * Standard DB2 communication area - SQLCODE lives in here now,
+      * along with SQLERRMC for a real diagnostic message on failure.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Declare variables for SQL connection
+       01  SQL-CONNECTION PIC X(128).
+       01  SQL-HOST PIC X(64) VALUE "localhost".
+       01  SQL-PORT PIC 9(5) VALUE 50000.
+       01  SQL-DATABASE PIC X(64) VALUE "test".
+       01  SQL-USERNAME PIC X(64).
+       01  SQL-PASSWORD PIC X(64).
+
+      * Declare cursor for SQL query
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT VALUE FROM TABLE
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      * Credentials and connection settings live outside the program
+      * so they never sit in source control and promoting to a new
+      * environment never requires a recompile.
+           ACCEPT SQL-USERNAME FROM ENVIRONMENT "SQL_USERNAME"
+           ACCEPT SQL-PASSWORD FROM ENVIRONMENT "SQL_PASSWORD"
+           ACCEPT SQL-HOST     FROM ENVIRONMENT "SQL_HOST"
+           ACCEPT SQL-PORT     FROM ENVIRONMENT "SQL_PORT"
+           ACCEPT SQL-DATABASE FROM ENVIRONMENT "SQL_DATABASE"
+
+      * Connect to SQL database
+           STRING "CONNECT TO " SQL-DATABASE
+                  " USER " SQL-USERNAME
+                  " USING " SQL-PASSWORD
+           INTO SQL-CONNECTION
+           END-STRING
+           EXEC SQL
+               PREPARE S1 FROM :SQL-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "PREPARE FAILED, SQLCODE=" SQLCODE " " SQLERRMC
+               CALL "TEST-FAILED"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           EXEC SQL
+               EXECUTE S1
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "CONNECT FAILED, SQLCODE=" SQLCODE " " SQLERRMC
+               CALL "TEST-FAILED"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      * Define test to sum array elements
+      * Expected result: 15
+           MOVE ZERO TO ROW-COUNT.
+      * Open cursor once - stays open for the whole scan
+           EXEC SQL
+               OPEN C1
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "OPEN CURSOR FAILED, SQLCODE=" SQLCODE " "
+                   SQLERRMC
+               CALL "TEST-FAILED"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL SQLCODE = 100
+      * Fetch value from SQL
+           EXEC SQL
+               FETCH FROM C1 INTO :FETCHED-VALUE
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "FETCH FAILED, SQLCODE=" SQLCODE " " SQLERRMC
+               CALL "TEST-FAILED"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF SQLCODE NOT = 100
+      * Add value to array
+               ADD 1 TO ROW-COUNT
+               ADD FETCHED-VALUE TO ITEM(ROW-COUNT)
+           END-IF
+           END-PERFORM
+      * Close cursor once the scan is done
+           EXEC SQL
+               CLOSE C1
+           END-EXEC
+
+      * Commit the read pass, or roll back and log why if the scan
+      * ended on anything other than a clean end-of-cursor.
+           IF SQLCODE = 0 OR SQLCODE = 100
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           ELSE
+               DISPLAY "FETCH FAILED, SQLCODE=" SQLCODE " " SQLERRMC
+                   ", ROLLING BACK"
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+           END-IF
+
+      * Call sum function
+           CALL "SUM" USING BY REFERENCE TEST-ARRAY
+           GIVING RESULT
+
+      * Check result
+           IF RESULT NOT = 15 THEN
+               DISPLAY "Test failed: invalid result"
+           ELSE
+               DISPLAY "Test passed"
+           END-IF
+
+      * Disconnect from SQL database
+           call "ocsqlite_close"
+               using
+                   by value db
+               returning result
+           end-call
+
+           STOP RUN.
