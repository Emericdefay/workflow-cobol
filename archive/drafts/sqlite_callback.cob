@@ -1,3 +1,11 @@
+      * SUPERSEDED DRAFT - kept for history only, not part of the
+      * buildable set and not compiled by anything. SQLITE-CALLBACK.cob
+      * in the top-level directory is the production callback, shared
+      * by TEST-SUM and REGRESS-SUITE through CB-CONTEXT; this draft's
+      * fixed FIRSTCOLUMN/SECONDCOLUMN pair and RETURNING clause predate
+      * the ARGV-COL walk and NULL handling, and it shares the same
+      * PROGRAM-ID, so it must never be compiled into a build alongside
+      * the production copy.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQLITE-CALLBACK.
        DATA DIVISION. 
