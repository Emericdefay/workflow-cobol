@@ -0,0 +1,24 @@
+      * SUPERSEDED DRAFT - kept for history only, not part of the
+      * buildable set and not compiled by anything. MAIN.cob in the
+      * top-level directory is the production dispatcher; this early
+      * draft predates its EVALUATE-based dispatch and shares the same
+      * PROGRAM-ID, so the two must never be compiled into one build.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+      * Signed so a negative adjustment or reversal row reconciles
+      * correctly instead of losing its sign.
+       01  NUM    PIC S9(4) COMP-3 VALUE 0.
+       01  RESULT PIC S9(4) COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION USING 
+                                NUM
+                          RETURNING 
+                                RESULT.
+      * Calculate sum of array elements
+           ADD NUM TO RESULT
+
+           EXIT PROGRAM.
