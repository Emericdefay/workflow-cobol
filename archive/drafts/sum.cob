@@ -0,0 +1,26 @@
+      * SUPERSEDED DRAFT - kept for history only, not part of the
+      * buildable set and not compiled by anything. SUM.cob in the
+      * top-level directory is the production accumulator, reached
+      * through MAIN's dispatcher with the CBCALLBK calling contract;
+      * this draft's GIVING clause has never compiled cleanly, and
+      * it shares the same PROGRAM-ID, so it must never be
+      * compiled into a build alongside the production copy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+      * Signed so a negative adjustment or reversal row reconciles
+      * correctly instead of losing its sign.
+       01  NUM    PIC S9(4) COMP-3 VALUE 0.
+       01  RESULT PIC S9(4) COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION USING 
+                                NUM
+                          GIVING 
+                                RESULT.
+      * Calculate sum of array elements
+           ADD NUM TO RESULT
+
+           EXIT PROGRAM.
