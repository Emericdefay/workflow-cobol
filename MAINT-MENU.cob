@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT-MENU.
+
+      *****************************************************************
+      * MAINT-MENU - operator-facing front end for the summation job.
+      * Every parameter the job needs (database path, table, column
+      * filters) used to mean editing and recompiling five fields
+      * across two programs. This is a menu-driven ACCEPT/DISPLAY
+      * screen (there's no BMS/CICS here) that lets an operator pick
+      * them interactively and writes the result to the same SUMPARM
+      * parameter file TEST-SUM already reads.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "SUMPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE.
+           COPY CBPARM.
+
+       WORKING-STORAGE SECTION.
+       01 PARM-FILE-STATUS   PIC XX.
+           88 PARM-FILE-OK       VALUE "00".
+      * Two characters wide so "10"-"13" read as themselves instead
+      * of ACCEPT truncating to their leading digit and misfiring
+      * option "1". Single-digit/letter choices land left-justified
+      * with a trailing space, so they're compared that way below.
+       01 MENU-CHOICE        PIC X(2).
+       01 DONE-FLAG          PIC X VALUE "N".
+           88 MENU-IS-DONE       VALUE "Y".
+       01 OPERATOR-INPUT     PIC X(64).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+      * Read whatever SUMPARM already has before the edit loop starts,
+      * so a menu session that only touches one field doesn't blank
+      * out every field the operator didn't visit. A missing/empty
+      * SUMPARM (first run) is the only case spaces is correct for.
+           OPEN INPUT PARMFILE
+           IF PARM-FILE-OK
+               READ PARMFILE
+                   AT END MOVE SPACES TO PARM-RECORD
+               END-READ
+               CLOSE PARMFILE
+           ELSE
+               MOVE SPACES TO PARM-RECORD
+           END-IF
+
+           PERFORM UNTIL MENU-IS-DONE
+               PERFORM 1000-SHOW-MENU
+               PERFORM 2000-PROCESS-CHOICE
+           END-PERFORM
+           PERFORM 3000-WRITE-PARMFILE
+           STOP RUN.
+
+       1000-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "SUMMATION JOB - MAINTENANCE MENU"
+           DISPLAY "1. Database path        : " PARM-DBNAME
+           DISPLAY "2. Table name           : " PARM-TABLE-NAME
+           DISPLAY "3. Filter start date    : " PARM-FILTER-START-DATE
+           DISPLAY "4. Filter end date      : " PARM-FILTER-END-DATE
+           DISPLAY "5. Filter status        : " PARM-FILTER-STATUS
+           DISPLAY "6. Backend (SQLITE/DB2/BOTH) : " PARM-DBTYPE
+           DISPLAY "7. Expected sum         : " PARM-EXPECTED-SUM
+           DISPLAY "8. DB2 host             : " PARM-DB-HOST
+           DISPLAY "9. DB2 port             : " PARM-DB-PORT
+           DISPLAY "10. DB2 database        : " PARM-DB-DATABASE
+           DISPLAY "11. Restart mode (Y/N)  : " PARM-RESTART-MODE
+           DISPLAY "12. Duplicate check (Y/N) : " PARM-DUP-CHECK
+           DISPLAY "13. Variance pct        : " PARM-VARIANCE-PCT
+           DISPLAY "S. Save and exit"
+           DISPLAY "Enter choice: "
+           ACCEPT MENU-CHOICE.
+
+       2000-PROCESS-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN "1 "
+                   DISPLAY "Database path: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-DBNAME
+               WHEN "2 "
+                   DISPLAY "Table name: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-TABLE-NAME
+               WHEN "3 "
+                   DISPLAY "Filter start date (YYYY-MM-DD or blank): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-FILTER-START-DATE
+               WHEN "4 "
+                   DISPLAY "Filter end date (YYYY-MM-DD or blank): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-FILTER-END-DATE
+               WHEN "5 "
+                   DISPLAY "Filter status (or blank): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-FILTER-STATUS
+               WHEN "6 "
+                   DISPLAY "Backend (SQLITE/DB2/BOTH): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-DBTYPE
+               WHEN "7 "
+                   DISPLAY "Expected sum (signed, or blank): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE FUNCTION NUMVAL(OPERATOR-INPUT)
+                       TO PARM-EXPECTED-SUM
+               WHEN "8 "
+                   DISPLAY "DB2 host: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-DB-HOST
+               WHEN "9 "
+                   DISPLAY "DB2 port: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE FUNCTION NUMVAL(OPERATOR-INPUT)
+                       TO PARM-DB-PORT
+               WHEN "10"
+                   DISPLAY "DB2 database: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT TO PARM-DB-DATABASE
+               WHEN "11"
+                   DISPLAY "Restart mode (Y/N): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT(1:1) TO PARM-RESTART-MODE
+               WHEN "12"
+                   DISPLAY "Duplicate check (Y/N): "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE OPERATOR-INPUT(1:1) TO PARM-DUP-CHECK
+               WHEN "13"
+                   DISPLAY "Variance pct: "
+                   ACCEPT OPERATOR-INPUT
+                   MOVE FUNCTION NUMVAL(OPERATOR-INPUT)
+                       TO PARM-VARIANCE-PCT
+               WHEN "S "
+                   SET MENU-IS-DONE TO TRUE
+               WHEN "s "
+                   SET MENU-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, try again."
+           END-EVALUATE.
+
+       3000-WRITE-PARMFILE.
+           OPEN OUTPUT PARMFILE
+           WRITE PARM-RECORD
+           CLOSE PARMFILE
+           DISPLAY "Parameters saved to SUMPARM.".
+
+       END PROGRAM MAINT-MENU.
